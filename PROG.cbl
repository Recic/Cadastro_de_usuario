@@ -2,6 +2,9 @@
       * Author: Renan Cicero
       * Date: 08/03/2023
       * Purpose: Programa para cadasreo de usuario
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RC  Menu CALL targets now come from CFG-PATHS.cpy
+      *                instead of hardcoded literals.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG.
@@ -23,7 +26,9 @@
        77  WS-iTEM                  PIC 9.
 
        77  WS-OPCAO                 PIC X.
-       
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
 
 
 
@@ -37,29 +42,36 @@
            DISPLAY '                    BEM VINDO:                     '
            DISPLAY '          1 - CADASTRAR NOVO USUARIO               '
            DISPLAY '          2 - LISTAR USUARIOS CADASTRADOS          '
+           DISPLAY '          4 - ALTERAR CADASTRO                     '
+           DISPLAY '          5 - EXCLUIR CADASTRO                     '
+           DISPLAY '          6 - CONSULTAR USUARIO                    '
            DISPLAY '                                                   '
            DISPLAY '                3 - PARA ENCERRAR                  '
-           DISPLAY '                                                   '        
+           DISPLAY '                                                   '
            DISPLAY '*-------------------------------------------------*'
                     ACCEPT WS-iTEM
            DISPLAY ' '
            DISPLAY ' '
-           
+
            EVALUATE WS-iTEM
               WHEN '1'
-                 CALL
-                 '/home/recic/Dev/PROG01/Modulos/PROGCOLE'
-                 
+                 CALL CFG-PATH-PROGCOLE
+
               WHEN '2'
-                 CALL 
-                 '/home/recic/Dev/PROG01/Modulos/PROGLIST'
+                 CALL CFG-PATH-PROGLIST
+              WHEN '4'
+                 CALL CFG-PATH-PROGALT
+              WHEN '5'
+                 CALL CFG-PATH-PROGDEL
+              WHEN '6'
+                 CALL CFG-PATH-PROGCONS
               WHEN '3'
                  DISPLAY 'ATE MAIS'
                  PERFORM ENCERRAR
               WHEN OTHER
                  DISPLAY 'OPCAO INVALIDA'
                  PERFORM MAIN-PROCEDURE
-           END-EVALUATE 
+           END-EVALUATE
 
            DISPLAY ' '
            DISPLAY 'DESEJA REALIZAR UMA NOVA OPERACAO ?'
