@@ -0,0 +1,55 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 14/03/2023
+      * PURPOSE: Ponto unico dos caminhos absolutos de dados e de
+      *          modulos usados em tempo de execucao (SELECT/ASSIGN e
+      *          CALL dinamico), para nao repetir a mesma literal em
+      *          cada programa - trocar de ambiente passa a exigir
+      *          alterar apenas esta copy.
+      * MODIFICATION HISTORY:
+      * 15/03/2023 RC  Added CFG-PATH-CHECKPOINT for the PROGCOLE
+      *                cadastro-in-progress checkpoint file.
+      * 09/08/2026 RC  Added CFG-PATH-PROGCOLE/PROGLIST/PROGALT/
+      *                PROGDEL/PROGCONS so PROG's own menu CALLs go
+      *                through this copy too, same as every other
+      *                module already does.
+      ******************************************************************
+       01  CFG-CAMINHOS.
+           03 CFG-PATH-USUARIOS        PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Dados/USUARIOS.dat'.
+           03 CFG-PATH-CHECKPOINT      PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Dados/CHECKPOINT-COLETA.dat'.
+           03 CFG-PATH-USUARIOS-BKP    PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Dados/USUARIOS-BKP.dat'.
+           03 CFG-PATH-CTRL-ID         PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Dados/CTRL-ID.dat'.
+           03 CFG-PATH-LOG-USUARIOS    PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Dados/LOG-USUARIOS.dat'.
+           03 CFG-PATH-DOMINIOS        PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Dados/DOMINIOS.dat'.
+           03 CFG-PATH-DDD             PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Dados/DDD.dat'.
+           03 CFG-PATH-CARGA-ENTRADA   PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Dados/CARGA-ENTRADA.txt'.
+           03 CFG-PATH-CARGA-RESULT    PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Dados/CARGA-RESULTADO.txt'.
+           03 CFG-PATH-REL-USUARIOS    PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Dados/REL-USUARIOS.txt'.
+           03 CFG-PATH-PROGCADS        PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Modulos/PROGCADS'.
+           03 CFG-PATH-PROGID          PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Modulos/PROGID'.
+           03 CFG-PATH-PROGLOG         PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Modulos/PROGLOG'.
+           03 CFG-PATH-PROGVALI        PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Modulos/PROGVALI'.
+           03 CFG-PATH-PROGCOLE        PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Modulos/PROGCOLE'.
+           03 CFG-PATH-PROGLIST        PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Modulos/PROGLIST'.
+           03 CFG-PATH-PROGALT         PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Modulos/PROGALT'.
+           03 CFG-PATH-PROGDEL         PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Modulos/PROGDEL'.
+           03 CFG-PATH-PROGCONS        PIC X(60) VALUE
+              '/home/recic/Dev/PROG01/Modulos/PROGCONS'.
