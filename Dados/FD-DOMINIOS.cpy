@@ -0,0 +1,7 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 10/03/2023
+      * PURPOSE: Layout do arquivo de dominios de email aceitos
+      *          (DOMINIOS.dat), lido pelo PROGVALI.
+      ******************************************************************
+       01  REG-DOMINIO                 PIC X(30).
