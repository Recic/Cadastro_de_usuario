@@ -0,0 +1,31 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 15/03/2023
+      * PURPOSE: Layout do registro de checkpoint de coleta de cadastro
+      *          (CHECKPOINT-COLETA.dat), usado pelo PROGCOLE para
+      *          permitir retomar um cadastro iniciado apos uma
+      *          interrupcao, sem perder os campos ja informados.
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 15/03/2023 RC  Added the tipo de telefone e o segundo/terceiro
+      *                telefone opcionais ao checkpoint, para nao
+      *                perde-los ao retomar um cadastro em andamento.
+      ******************************************************************
+       01  REG-CHECKPOINT.
+           03 CKPT-EMAIL                PIC X(30).
+           03 CKPT-NOME                 PIC X(30).
+           03 CKPT-SENHA                PIC X(08).
+           03 CKPT-TELEFONE             PIC 9(13).
+           03 CKPT-TELEFONE-TIPO        PIC X(01).
+           03 CKPT-TELEFONE-2           PIC 9(13).
+           03 CKPT-TELEFONE-2-TIPO      PIC X(01).
+           03 CKPT-TELEFONE-3           PIC 9(13).
+           03 CKPT-TELEFONE-3-TIPO      PIC X(01).
+           03 CKPT-CPF                  PIC 9(11).
+           03 CKPT-ETAPA                PIC 9(01).
+              88 CKPT-SEM-PENDENCIA     VALUE 0.
+              88 CKPT-ETAPA-EMAIL       VALUE 1.
+              88 CKPT-ETAPA-NOME        VALUE 2.
+              88 CKPT-ETAPA-SENHA       VALUE 3.
+              88 CKPT-ETAPA-TELEFONE    VALUE 4.
+              88 CKPT-ETAPA-CPF         VALUE 5.
