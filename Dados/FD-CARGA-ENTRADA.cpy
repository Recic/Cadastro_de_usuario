@@ -0,0 +1,7 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 13/03/2023
+      * PURPOSE: Layout de uma linha de entrada da carga em lote
+      *          (CARGA-ENTRADA.txt), campos separados por ';'.
+      ******************************************************************
+       01  REG-CARGA-ENTRADA           PIC X(100).
