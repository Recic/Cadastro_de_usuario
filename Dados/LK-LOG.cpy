@@ -0,0 +1,9 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 10/03/2023
+      * PURPOSE: Area de comunicacao usada pelos modulos que chamam
+      *          o PROGLOG para gravar a trilha de auditoria.
+      ******************************************************************
+       01  LK-LOG-AREA.
+           03 LK-LOG-TIPO              PIC X(01).
+           03 LK-LOG-ID-USUARIO        PIC 9(05).
