@@ -0,0 +1,15 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 10/03/2023
+      * PURPOSE: Layout do arquivo de trilha de auditoria
+      *          (LOG-USUARIOS.dat), gravado pelo PROGLOG.
+      ******************************************************************
+       01  REG-LOG.
+           03 LOG-TIPO-OPERACAO        PIC X(01).
+              88 LOG-INCLUSAO          VALUE 'I'.
+              88 LOG-ALTERACAO         VALUE 'A'.
+              88 LOG-EXCLUSAO          VALUE 'E'.
+           03 LOG-ID-USUARIO           PIC 9(05).
+           03 LOG-DATA                 PIC 9(08).
+           03 LOG-HORA                 PIC 9(08).
+           03 LOG-OPERADOR             PIC X(20).
