@@ -0,0 +1,37 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 08/03/2023
+      * PURPOSE: Layout do registro de usuarios (USUARIOS.dat)
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 15/03/2023 RC  Added a tipo tag for TELEFONE, plus TELEFONE-2 e
+      *                TELEFONE-3, cada um com o seu proprio tipo, para
+      *                permitir ate tres telefones por usuario.
+      ******************************************************************
+       01  REG-USUARIO.
+           03 ID-USUARIO               PIC 9(05).
+           03 EMAIL                    PIC X(30).
+           03 NOME                     PIC X(30).
+           03 SENHA                    PIC X(08).
+           03 TELEFONE                 PIC 9(13).
+           03 DATA-CADASTRO            PIC 9(08).
+           03 DATA-ALTERACAO           PIC 9(08).
+           03 STATUS-USUARIO           PIC X(01).
+              88 ATIVO-USUARIO         VALUE 'A'.
+              88 INATIVO-USUARIO       VALUE 'I'.
+           03 CPF                      PIC 9(11).
+           03 DATA-ULTIMA-TROCA-SENHA  PIC 9(08).
+           03 TELEFONE-TIPO            PIC X(01).
+              88 TELEFONE-CELULAR      VALUE 'C'.
+              88 TELEFONE-RESIDENCIAL  VALUE 'R'.
+              88 TELEFONE-COMERCIAL    VALUE 'O'.
+           03 TELEFONE-2               PIC 9(13).
+           03 TELEFONE-2-TIPO          PIC X(01).
+              88 TELEFONE-2-CELULAR     VALUE 'C'.
+              88 TELEFONE-2-RESIDENCIAL VALUE 'R'.
+              88 TELEFONE-2-COMERCIAL   VALUE 'O'.
+           03 TELEFONE-3               PIC 9(13).
+           03 TELEFONE-3-TIPO          PIC X(01).
+              88 TELEFONE-3-CELULAR     VALUE 'C'.
+              88 TELEFONE-3-RESIDENCIAL VALUE 'R'.
+              88 TELEFONE-3-COMERCIAL   VALUE 'O'.
