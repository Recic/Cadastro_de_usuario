@@ -0,0 +1,33 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 10/03/2023
+      * PURPOSE: Area de comunicacao usada pelos modulos que chamam
+      *          o PROGVALI para validar campos de cadastro.
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 13/03/2023 RC  Added LK-VALI-MODO so PROGCARGA can run the same
+      *                field checks in batch (no ACCEPT / no retry
+      *                loop) instead of only interactively.
+      * 14/03/2023 RC  Added LK-VALI-EH-CPF / LK-VALI-CPF so the CPF
+      *                check-digit rule lives alongside the other
+      *                cadastro field checks.
+      ******************************************************************
+       01  LK-VALI-AREA.
+           03 LK-VALI-TIPO             PIC X(01).
+              88 LK-VALI-EH-EMAIL      VALUE 'E'.
+              88 LK-VALI-EH-NOME       VALUE 'N'.
+              88 LK-VALI-EH-SENHA      VALUE 'S'.
+              88 LK-VALI-EH-TELEFONE   VALUE 'T'.
+              88 LK-VALI-EH-CPF        VALUE 'C'.
+           03 LK-VALI-MODO             PIC X(01).
+              88 LK-VALI-MODO-BATCH    VALUE 'B'.
+           03 LK-VALI-RESULTADO        PIC X(01).
+              88 LK-VALI-VALIDO        VALUE 'V'.
+              88 LK-VALI-INVALIDO      VALUE 'I'.
+           03 LK-VALI-EMAIL            PIC X(30).
+           03 LK-VALI-NOME             PIC X(30).
+           03 LK-VALI-SENHA            PIC X(08).
+           03 LK-VALI-TELEFONE         PIC 9(13).
+           03 LK-VALI-TELEFONE-ALFA    PIC X(13).
+           03 LK-VALI-CPF              PIC 9(11).
+           03 LK-VALI-CPF-ALFA         PIC X(11).
