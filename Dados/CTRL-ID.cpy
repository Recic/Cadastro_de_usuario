@@ -0,0 +1,8 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 10/03/2023
+      * PURPOSE: Layout do registro de controle do ultimo ID-USUARIO
+      *          gerado (CTRL-ID.dat), usado pelo PROGID.
+      ******************************************************************
+       01  REG-CTRL-ID.
+           03 ULTIMO-ID-USUARIO        PIC 9(05).
