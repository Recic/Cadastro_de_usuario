@@ -0,0 +1,7 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 13/03/2023
+      * PURPOSE: Layout de uma linha da tabela de DDDs validos
+      *          (DDD.dat), um codigo de area por linha.
+      ******************************************************************
+       01  REG-DDD                     PIC 99.
