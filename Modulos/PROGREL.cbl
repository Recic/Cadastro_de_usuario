@@ -0,0 +1,179 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 10/03/2023
+      * PURPOSE: Modulo de relatorio (impressao/auditoria) de usuarios
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 14/03/2023 RC  File paths now come from CFG-PATHS.cpy instead
+      *                of hardcoded literals on the SELECT clauses.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGREL.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIOS ASSIGN TO
+           CFG-PATH-USUARIOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-USUARIO
+           ALTERNATE RECORD KEY IS EMAIL
+           FILE STATUS IS WS-FS.
+
+           SELECT REL-USUARIOS ASSIGN TO
+           CFG-PATH-REL-USUARIOS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-REL.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  USUARIOS.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-USUARIOS.cpy'.
+
+       FD  REL-USUARIOS.
+       01  REG-RELATORIO                PIC X(100).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-REGISTRO-US.
+           03 WS-ID                    PIC 9(05).
+           03 WS-EMAIL                 PIC X(30).
+           03 WS-NOME                  PIC X(30).
+           03 WS-SENHA                 PIC X(08).
+           03 WS-TELEFONE              PIC 9(13).
+
+       77  WS-FS                       PIC 99.
+           88 FS-OK                    VALUE 0.
+
+       77  WS-FS-REL                   PIC 99.
+           88 FS-REL-OK                VALUE 0.
+
+       77  WS-EOF                      PIC X.
+           88 EOF-OK                   VALUE 'F' FALSE 'N'.
+
+       77  WS-CONT                     PIC 9(05) VALUE 0.
+
+       77  WS-PAGINA                   PIC 9(03) VALUE 0.
+
+       77  WS-LINHAS-PAGINA            PIC 99 VALUE 0.
+
+       77  WS-MAX-LINHAS-PAGINA        PIC 99 VALUE 20.
+
+       01  WS-DATA-SISTEMA.
+           03 WS-DATA-ANO              PIC 9(02).
+           03 WS-DATA-MES              PIC 9(02).
+           03 WS-DATA-DIA              PIC 9(02).
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           SET EOF-OK TO FALSE
+           SET FS-OK TO TRUE
+
+           OPEN INPUT USUARIOS
+           OPEN OUTPUT REL-USUARIOS
+
+           IF NOT FS-OK OR NOT FS-REL-OK
+              DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DO RELATORIO'
+              DISPLAY 'FILE STATUS USUARIOS : ' WS-FS
+              DISPLAY 'FILE STATUS RELATORIO: ' WS-FS-REL
+              GOBACK
+           END-IF
+
+           PERFORM ESCREVE-CABECALHO
+
+           PERFORM UNTIL EOF-OK
+              READ USUARIOS INTO WS-REGISTRO-US
+                 AT END
+                    SET EOF-OK TO TRUE
+                 NOT AT END
+                    PERFORM ESCREVE-DETALHE
+              END-READ
+           END-PERFORM
+
+           PERFORM ESCREVE-RODAPE
+
+           CLOSE USUARIOS
+           CLOSE REL-USUARIOS
+
+           DISPLAY 'RELATORIO GERADO COM ' WS-CONT ' CADASTRO(S)'
+
+           GOBACK.
+
+       ESCREVE-CABECALHO.
+           ADD 1 TO WS-PAGINA
+           MOVE 0 TO WS-LINHAS-PAGINA
+           ACCEPT WS-DATA-SISTEMA FROM DATE
+
+           MOVE SPACES TO REG-RELATORIO
+           STRING 'RELATORIO DE USUARIOS CADASTRADOS' DELIMITED SIZE
+                  '   DATA: ' DELIMITED SIZE
+                  WS-DATA-DIA DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  WS-DATA-MES DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  WS-DATA-ANO DELIMITED SIZE
+                  '   PAGINA: ' DELIMITED SIZE
+                  WS-PAGINA DELIMITED SIZE
+             INTO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           MOVE SPACES TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           MOVE SPACES TO REG-RELATORIO
+           STRING 'ID'    DELIMITED SIZE
+                  '   EMAIL'                             DELIMITED SIZE
+                  '                            NOME'     DELIMITED SIZE
+                  '                             TELEFONE'
+                                                          DELIMITED SIZE
+             INTO REG-RELATORIO
+           WRITE REG-RELATORIO
+       .
+
+       ESCREVE-DETALHE.
+           ADD 1 TO WS-CONT
+           ADD 1 TO WS-LINHAS-PAGINA
+
+           IF WS-LINHAS-PAGINA > WS-MAX-LINHAS-PAGINA
+              PERFORM ESCREVE-CABECALHO
+           END-IF
+
+           MOVE SPACES TO REG-RELATORIO
+           STRING WS-ID       DELIMITED SIZE
+                  ' - '       DELIMITED SIZE
+                  WS-EMAIL    DELIMITED SIZE
+                  ' - '       DELIMITED SIZE
+                  WS-NOME     DELIMITED SIZE
+                  ' - '       DELIMITED SIZE
+                  WS-TELEFONE DELIMITED SIZE
+             INTO REG-RELATORIO
+           WRITE REG-RELATORIO
+       .
+
+       ESCREVE-RODAPE.
+           MOVE SPACES TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           MOVE SPACES TO REG-RELATORIO
+           STRING 'TOTAL DE CADASTROS: ' DELIMITED SIZE
+                  WS-CONT                DELIMITED SIZE
+             INTO REG-RELATORIO
+           WRITE REG-RELATORIO
+       .
+
+       END PROGRAM PROGREL.
