@@ -2,6 +2,30 @@
       * AUTHOR: RENAN CICERO
       * DATE: 08/03/2023
       * PURPOSE: Modulo de cadastro
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 10/03/2023 RC  ID-USUARIO is now always generated by PROGID's
+      *                CTRL-ID.dat control record, including on the
+      *                very first cadastro - PROGID no longer depends
+      *                on USUARIOS existing or being empty.
+      * 10/03/2023 RC  A successful cadastro is now logged via PROGLOG
+      *                for the audit trail.
+      * 11/03/2023 RC  DATA-CADASTRO is now stamped with the system
+      *                date on every new cadastro.
+      * 12/03/2023 RC  STATUS-USUARIO is now set to ATIVO on every new
+      *                cadastro.
+      * 13/03/2023 RC  LK-COM-AREA now returns LK-RESULTADO so a caller
+      *                (e.g. PROGCARGA) can tell whether the cadastro
+      *                was actually written.
+      * 14/03/2023 RC  LK-COM-AREA now also carries LK-CPF, stored in
+      *                the new CPF field of REG-USUARIO.
+      * 14/03/2023 RC  DATA-ULTIMA-TROCA-SENHA is now stamped with the
+      *                same date as DATA-CADASTRO on every new
+      *                cadastro, so PROGALT can enforce senha rotation.
+      * 14/03/2023 RC  File/module paths now come from CFG-PATHS.cpy
+      *                instead of hardcoded literals.
+      * 15/03/2023 RC  LK-COM-AREA now also carries a tipo de telefone
+      *                e um segundo/terceiro telefone opcionais.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCADS.
@@ -15,11 +39,12 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT USUARIOS ASSIGN TO 
-           '/home/recic/Dev/PROG01/Dados/USUARIOS.dat'
+           SELECT USUARIOS ASSIGN TO
+           CFG-PATH-USUARIOS
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM 
            RECORD KEY IS ID-USUARIO
+           ALTERNATE RECORD KEY IS EMAIL
            FILE STATUS IS WS-FS.
            
       ******************************************************************
@@ -38,8 +63,13 @@
        77  WS-EXT                      PIC X.
            88 EXT-OK                   VALUE 'F' FALSE 'N'.   
 
-       77  WS-GERA-ID                  PIC 99 VALUE 0.        
+       77  WS-GERA-ID                  PIC 9(05) VALUE 0.
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
 
+           COPY
+           '/home/recic/Dev/PROG01/Dados/LK-LOG.cpy'.
 
       ******************************************************************
        LINKAGE SECTION.
@@ -47,29 +77,39 @@
            03 LK-EMAIL                 PIC X(30).
            03 LK-NOME                  PIC X(30).
            03 LK-SENHA                 PIC X(8).
-           03 LK-TELEFONE              PIC 9(13). 
+           03 LK-TELEFONE              PIC 9(13).
+           03 LK-TELEFONE-TIPO         PIC X(01).
+           03 LK-TELEFONE-2            PIC 9(13).
+           03 LK-TELEFONE-2-TIPO       PIC X(01).
+           03 LK-TELEFONE-3            PIC 9(13).
+           03 LK-TELEFONE-3-TIPO       PIC X(01).
+           03 LK-CPF                   PIC 9(11).
+           03 LK-RESULTADO             PIC X(01).
+              88 LK-CADASTRO-OK        VALUE 'S'.
+              88 LK-CADASTRO-FALHOU    VALUE 'N'.
 
       ******************************************************************
        PROCEDURE DIVISION USING LK-COM-AREA.
 
         
            SET EXT-OK TO TRUE
+           SET LK-CADASTRO-FALHOU TO TRUE
 
            OPEN I-O USUARIOS
 
            IF WS-FS EQUAL TO 35
               OPEN OUTPUT USUARIOS
-              ADD 1 TO WS-GERA-ID
-           ELSE
-              CALL '/home/recic/Dev/PROG01/Modulos/PROGID'
-              USING WS-GERA-ID
-                 IF WS-GERA-ID > 0 
-                    DISPLAY 'ID GERADO COM SUCESSO'
-                 ELSE
-                    DISPLAY 'FALHA AO GERAR ID'
-                    GOBACK
-                 END-IF
-           END-IF 
+           END-IF
+
+           CALL CFG-PATH-PROGID
+           USING WS-GERA-ID
+              IF WS-GERA-ID > 0
+                 DISPLAY 'ID GERADO COM SUCESSO'
+              ELSE
+                 DISPLAY 'FALHA AO GERAR ID'
+                 CLOSE USUARIOS
+                 GOBACK
+              END-IF
 
            IF FS-OK
 
@@ -78,12 +118,27 @@
               MOVE LK-NOME      TO NOME
               MOVE LK-SENHA     TO SENHA
               MOVE LK-TELEFONE  TO TELEFONE
+              MOVE LK-TELEFONE-TIPO   TO TELEFONE-TIPO
+              MOVE LK-TELEFONE-2      TO TELEFONE-2
+              MOVE LK-TELEFONE-2-TIPO TO TELEFONE-2-TIPO
+              MOVE LK-TELEFONE-3      TO TELEFONE-3
+              MOVE LK-TELEFONE-3-TIPO TO TELEFONE-3-TIPO
+              MOVE LK-CPF       TO CPF
+              ACCEPT DATA-CADASTRO FROM DATE YYYYMMDD
+              MOVE 0            TO DATA-ALTERACAO
+              MOVE DATA-CADASTRO TO DATA-ULTIMA-TROCA-SENHA
+              SET ATIVO-USUARIO TO TRUE
 
               WRITE REG-USUARIO
-                 INVALID KEY 
+                 INVALID KEY
                     DISPLAY 'USUARIO JA CADASTRADO'
-                 NOT INVALID KEY 
+                 NOT INVALID KEY
                     DISPLAY 'USUARIO CADASTRADO OM SUCESSO'
+                    SET LK-CADASTRO-OK TO TRUE
+                    MOVE 'I'         TO LK-LOG-TIPO
+                    MOVE ID-USUARIO  TO LK-LOG-ID-USUARIO
+                    CALL CFG-PATH-PROGLOG
+                    USING LK-LOG-AREA
 
            ELSE 
               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE USUARIOS'
