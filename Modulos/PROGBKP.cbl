@@ -0,0 +1,101 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 13/03/2023
+      * PURPOSE: Modulo de backup (export) de USUARIOS.dat para um
+      *          arquivo sequencial simples, usado antes de uma carga
+      *          em lote ou manutencao arriscada. Ver PROGREST para a
+      *          restauracao.
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 14/03/2023 RC  File paths now come from CFG-PATHS.cpy instead
+      *                of a hardcoded literal on the SELECT clause.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGBKP.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIOS ASSIGN TO
+           CFG-PATH-USUARIOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-USUARIO OF REG-USUARIO
+           ALTERNATE RECORD KEY IS EMAIL OF REG-USUARIO
+           FILE STATUS IS WS-FS.
+
+           SELECT BKP-USUARIOS ASSIGN TO
+           CFG-PATH-USUARIOS-BKP
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-BKP.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  USUARIOS.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-USUARIOS.cpy'.
+
+       FD  BKP-USUARIOS.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-USUARIOS.cpy'
+           REPLACING REG-USUARIO BY REG-BACKUP.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77  WS-FS                       PIC 99.
+           88 FS-OK                    VALUE 0.
+
+       77  WS-FS-BKP                   PIC 99.
+           88 FS-BKP-OK                VALUE 0.
+
+       77  WS-EOF                      PIC X.
+           88 EOF-OK                   VALUE 'F' FALSE 'N'.
+
+       77  WS-CONT                     PIC 9(05) VALUE 0.
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           SET EOF-OK TO FALSE
+
+           OPEN INPUT  USUARIOS
+           OPEN OUTPUT BKP-USUARIOS
+
+           IF NOT FS-OK OR NOT FS-BKP-OK
+              DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DO BACKUP'
+              DISPLAY 'FILE STATUS USUARIOS: ' WS-FS
+              DISPLAY 'FILE STATUS BACKUP  : ' WS-FS-BKP
+              GOBACK
+           END-IF
+
+           PERFORM UNTIL EOF-OK
+              READ USUARIOS
+                 AT END
+                    SET EOF-OK TO TRUE
+                 NOT AT END
+                    MOVE REG-USUARIO TO REG-BACKUP
+                    WRITE REG-BACKUP
+                    ADD 1 TO WS-CONT
+              END-READ
+           END-PERFORM
+
+           CLOSE USUARIOS
+           CLOSE BKP-USUARIOS
+
+           DISPLAY 'BACKUP CONCLUIDO - ' WS-CONT ' CADASTRO(S)'
+           DISPLAY 'ARQUIVO: USUARIOS-BKP.dat'
+
+           GOBACK.
+       END PROGRAM PROGBKP.
