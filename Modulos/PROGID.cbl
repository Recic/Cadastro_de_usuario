@@ -1,92 +1,91 @@
       ******************************************************************
       * Author: Renan Cicero
       * Date: //2023
-      * Purpose: 
+      * Purpose:
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 10/03/2023 RC  Replaced the full USUARIOS re-scan with a
+      *                persistent CTRL-ID.dat control record holding
+      *                the last ID-USUARIO ever issued, so generation
+      *                no longer depends on how many records currently
+      *                exist (important now that EXCLUIR CADASTRO can
+      *                remove records).
+      * 14/03/2023 RC  File path now comes from CFG-PATHS.cpy instead
+      *                of a hardcoded literal on the SELECT clause.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGID.
-       
-       
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT USUARIOS ASSIGN TO 
-           '/home/recic/Dev/PROG01/Dados/USUARIOS.dat'
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL 
-           RECORD KEY IS ID-USUARIO
+           SELECT CTRL-ID ASSIGN TO
+           CFG-PATH-CTRL-ID
+           ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS WS-FS.
-           
+
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
 
-       FD  USUARIOS.
-           COPY 
-           '/home/recic/Dev/PROG01/Dados/FD-USUARIOS.cpy'.
-       
+       FD  CTRL-ID.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CTRL-ID.cpy'.
+
       ******************************************************************
        WORKING-STORAGE SECTION.
-       01  WS-REGISTRO-US.
-           03 WS-ID                    PIC 99.
-           03 WS-EMAIL                 PIC X(30).
-           03 WS-NOME                  PIC X(30).
-           03 WS-SENHA                 PIC X(8).
-           03 WS-TELEFONE              PIC 9(13).
-
        77  WS-FS                       PIC 99.
-           88 FS-OK                    VALUE 0.  
+           88 FS-OK                    VALUE 0.
+           88 FS-NAO-EXISTE            VALUE 35.
 
        77  WS-EXT                      PIC X.
            88 EXT-OK                   VALUE 'F' FALSE 'N'.
-        
-       77  WS-EOF                      PIC X.
-           88 EOF-OK                   VALUE 'F' FALSE 'N'.
-
-       77  WS-CONT                     PIC 99. 
 
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
 
       ******************************************************************
        LINKAGE SECTION.
-       01  LK-GERA-ID              PIC 99.
+       01  LK-GERA-ID              PIC 9(05).
+
 
-           
 
       ******************************************************************
        PROCEDURE DIVISION USING LK-GERA-ID.
        MAIN-PROCEDURE.
-           
-           SET EOF-OK TO FALSE
-           SET FS-OK TO TRUE
-           SET WS-CONT TO 0
-       
-           OPEN INPUT USUARIOS
-              PERFORM UNTIL EOF-OK
-                 IF FS-OK 
-                    PERFORM UNTIL EOF-OK
-                       READ USUARIOS INTO WS-REGISTRO-US
-                          AT END 
-                             SET EOF-OK TO TRUE
-                          NOT AT END 
-                          ADD 1 TO WS-CONT 
-           
-                       END-PERFORM
-                 ELSE
-                    DISPLAY 'ERRO AO ABRIR O ARQUIVO DE USUARIOS.'
-                    DISPLAY 'FILE STATUS ERROR: ' WS-FS
+
+           OPEN I-O CTRL-ID
+
+           IF FS-NAO-EXISTE
+              OPEN OUTPUT CTRL-ID
+              MOVE 1 TO ULTIMO-ID-USUARIO
+              WRITE REG-CTRL-ID
+           ELSE
+              IF NOT FS-OK
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTROLE DE ID.'
+                 DISPLAY 'FILE STATUS ERROR: ' WS-FS
+                 GOBACK
+              END-IF
+
+              READ CTRL-ID
+                 AT END
+                    DISPLAY 'ARQUIVO DE CONTROLE DE ID CORROMPIDO'
+                    CLOSE CTRL-ID
                     GOBACK
-                 END-IF
-       
-                 END-PERFORM
-          
-           CLOSE USUARIOS
+              END-READ
+
+              ADD 1 TO ULTIMO-ID-USUARIO
+              REWRITE REG-CTRL-ID
+           END-IF
+
+           MOVE ULTIMO-ID-USUARIO TO LK-GERA-ID
 
-           COMPUTE LK-GERA-ID = WS-CONT + 1
+           CLOSE CTRL-ID
 
            GOBACK.
        END PROGRAM PROGID.
-       
\ No newline at end of file
