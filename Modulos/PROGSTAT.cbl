@@ -0,0 +1,237 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 13/03/2023
+      * PURPOSE: Modulo de estatisticas - conta os cadastros de
+      *          USUARIOS.dat por dominio de email (a partir da lista
+      *          configurada em DOMINIOS.dat) e por DDD do telefone.
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 14/03/2023 RC  File paths now come from CFG-PATHS.cpy instead
+      *                of hardcoded literals on the SELECT clauses.
+      * 09/08/2026 RC  CARREGA-DOMINIOS/TALLY-DDD now stop growing
+      *                their tables and warn once TAB-DOM-ITEM/
+      *                TAB-DDD-ITEM are full instead of writing past
+      *                the table end; TALLY-DOMINIO now also checks
+      *                the character after the matched domain is a
+      *                space, so a shorter configured domain no longer
+      *                also matches a longer one sharing its prefix.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGSTAT.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIOS ASSIGN TO
+           CFG-PATH-USUARIOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-USUARIO
+           ALTERNATE RECORD KEY IS EMAIL
+           FILE STATUS IS WS-FS.
+
+           SELECT DOMINIOS ASSIGN TO
+           CFG-PATH-DOMINIOS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-DOM.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  USUARIOS.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-USUARIOS.cpy'.
+
+       FD  DOMINIOS.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-DOMINIOS.cpy'.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77  WS-FS                       PIC 99.
+           88 FS-OK                    VALUE 0.
+
+       77  WS-FS-DOM                   PIC 99.
+           88 FS-DOM-OK                VALUE 0.
+
+       77  WS-EOF                      PIC X.
+           88 EOF-OK                   VALUE 'F' FALSE 'N'.
+
+       77  WS-EOF-DOM                  PIC X.
+           88 EOF-DOM-OK               VALUE 'F' FALSE 'N'.
+
+       77  WS-CONT                     PIC 9(05) VALUE 0.
+       77  WS-IDX                      PIC 99.
+       77  WS-QTD-DOMINIOS             PIC 99 VALUE 0.
+       77  WS-POS-ARROBA                PIC 99.
+       77  WS-TAM-DOMINIO-EMAIL         PIC 99.
+       77  WS-POS-FIM-DOMINIO           PIC 99.
+
+       01  TAB-DOMINIOS-STAT.
+           03 TAB-DOM-ITEM             OCCURS 21 TIMES.
+              05 TAB-DOM-NOME          PIC X(30).
+              05 TAB-DOM-LEN           PIC 99.
+              05 TAB-DOM-CONT          PIC 9(05).
+
+       77  WS-DDD                      PIC 99.
+       77  WS-QTD-DDD                  PIC 999 VALUE 0.
+       77  WS-ACHOU-DDD                PIC X.
+           88 ACHOU-DDD                VALUE 'S'.
+
+       01  TAB-DDD-STAT.
+           03 TAB-DDD-ITEM             OCCURS 100 TIMES.
+              05 TAB-DDD-VALOR         PIC 99.
+              05 TAB-DDD-CONT          PIC 9(05).
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM CARREGA-DOMINIOS
+
+           SET EOF-OK TO FALSE
+           OPEN INPUT USUARIOS
+
+           IF NOT FS-OK
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE USUARIOS'
+              DISPLAY 'FILE STATUS: ' WS-FS
+              GOBACK
+           END-IF
+
+           PERFORM UNTIL EOF-OK
+              READ USUARIOS
+                 AT END
+                    SET EOF-OK TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-CONT
+                    PERFORM TALLY-DOMINIO
+                    PERFORM TALLY-DDD
+              END-READ
+           END-PERFORM
+
+           CLOSE USUARIOS
+
+           PERFORM EXIBE-RELATORIO
+
+           GOBACK.
+
+       CARREGA-DOMINIOS.
+           MOVE 0 TO WS-QTD-DOMINIOS
+           SET EOF-DOM-OK TO FALSE
+
+           OPEN INPUT DOMINIOS
+
+           IF FS-DOM-OK
+              PERFORM UNTIL EOF-DOM-OK
+                 READ DOMINIOS
+                    AT END
+                       SET EOF-DOM-OK TO TRUE
+                    NOT AT END
+                       IF WS-QTD-DOMINIOS < 20
+                          ADD 1 TO WS-QTD-DOMINIOS
+                          MOVE REG-DOMINIO
+                            TO TAB-DOM-NOME (WS-QTD-DOMINIOS)
+                          MOVE 0 TO TAB-DOM-CONT (WS-QTD-DOMINIOS)
+                          INSPECT REG-DOMINIO
+                          TALLYING WS-TAM-DOMINIO-EMAIL
+                          FOR CHARACTERS BEFORE SPACE
+                          MOVE WS-TAM-DOMINIO-EMAIL
+                            TO TAB-DOM-LEN (WS-QTD-DOMINIOS)
+                       ELSE
+                          DISPLAY 'LIMITE DE 20 DOMINIOS PERMITIDOS '
+                                  'ATINGIDO'
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE DOMINIOS
+           ELSE
+              DISPLAY 'AVISO: NAO FOI POSSIVEL LER A LISTA DE '
+                      'DOMINIOS PERMITIDOS'
+           END-IF
+
+           ADD 1 TO WS-QTD-DOMINIOS
+           MOVE 'OUTROS' TO TAB-DOM-NOME (WS-QTD-DOMINIOS)
+           MOVE 0 TO TAB-DOM-LEN (WS-QTD-DOMINIOS)
+           MOVE 0 TO TAB-DOM-CONT (WS-QTD-DOMINIOS)
+       .
+
+       TALLY-DOMINIO.
+           INSPECT EMAIL TALLYING WS-POS-ARROBA
+           FOR CHARACTERS BEFORE '@'
+           ADD 2 TO WS-POS-ARROBA
+
+           SET WS-ACHOU-DDD TO SPACE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+           UNTIL WS-IDX >= WS-QTD-DOMINIOS
+              COMPUTE WS-POS-FIM-DOMINIO =
+                 WS-POS-ARROBA + TAB-DOM-LEN (WS-IDX)
+
+              IF EMAIL (WS-POS-ARROBA: TAB-DOM-LEN (WS-IDX)) =
+                 TAB-DOM-NOME (WS-IDX) (1:TAB-DOM-LEN (WS-IDX))
+                 AND EMAIL (WS-POS-FIM-DOMINIO: 1) = SPACE
+                 ADD 1 TO TAB-DOM-CONT (WS-IDX)
+                 SET ACHOU-DDD TO TRUE
+              END-IF
+           END-PERFORM
+
+           IF NOT ACHOU-DDD
+              ADD 1 TO TAB-DOM-CONT (WS-QTD-DOMINIOS)
+           END-IF
+       .
+
+       TALLY-DDD.
+           MOVE TELEFONE (3:2) TO WS-DDD
+
+           SET WS-ACHOU-DDD TO SPACE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+           UNTIL WS-IDX > WS-QTD-DDD
+              IF TAB-DDD-VALOR (WS-IDX) = WS-DDD
+                 ADD 1 TO TAB-DDD-CONT (WS-IDX)
+                 SET ACHOU-DDD TO TRUE
+              END-IF
+           END-PERFORM
+
+           IF NOT ACHOU-DDD
+              IF WS-QTD-DDD < 100
+                 ADD 1 TO WS-QTD-DDD
+                 MOVE WS-DDD TO TAB-DDD-VALOR (WS-QTD-DDD)
+                 MOVE 1      TO TAB-DDD-CONT (WS-QTD-DDD)
+              ELSE
+                 DISPLAY 'LIMITE DE 100 DDDS DISTINTOS ATINGIDO'
+              END-IF
+           END-IF
+       .
+
+       EXIBE-RELATORIO.
+           DISPLAY ' '
+           DISPLAY '*-------------------------------------------------*'
+           DISPLAY '     ESTATISTICAS DE USUARIOS CADASTRADOS'
+           DISPLAY '*-------------------------------------------------*'
+           DISPLAY 'TOTAL DE CADASTROS: ' WS-CONT
+           DISPLAY ' '
+           DISPLAY 'POR DOMINIO DE EMAIL:'
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+           UNTIL WS-IDX > WS-QTD-DOMINIOS
+              DISPLAY '   ' TAB-DOM-NOME (WS-IDX)
+                      ': ' TAB-DOM-CONT (WS-IDX)
+           END-PERFORM
+           DISPLAY ' '
+           DISPLAY 'POR DDD:'
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+           UNTIL WS-IDX > WS-QTD-DDD
+              DISPLAY '   DDD ' TAB-DDD-VALOR (WS-IDX)
+                      ': ' TAB-DDD-CONT (WS-IDX)
+           END-PERFORM
+           DISPLAY '*-------------------------------------------------*'
+       .
+       END PROGRAM PROGSTAT.
