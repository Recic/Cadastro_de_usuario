@@ -2,6 +2,28 @@
       * AUTHOR: RENAN CICERO
       * DATE: 08/03/2023
       * PURPOSE: Modulo de Listagem
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 12/03/2023 RC  Now shows STATUS-USUARIO on each line and offers
+      *                a prompt to list only ATIVO cadastros or all.
+      * 14/03/2023 RC  File path now comes from CFG-PATHS.cpy instead
+      *                of a hardcoded literal on the SELECT clause.
+      * 15/03/2023 RC  Now shows the tipo do telefone principal, plus
+      *                o segundo/terceiro telefone quando informados.
+      * 15/03/2023 RC  Listagem agora pagina de WS-MAX-LINHAS-PAGINA em
+      *                WS-MAX-LINHAS-PAGINA cadastros, repetindo o
+      *                cabecalho e aguardando o operador antes de
+      *                continuar (mesmo limite de pagina do PROGREL).
+      * 15/03/2023 RC  Cadastros agora sao carregados numa tabela antes
+      *                de exibir, permitindo filtrar por dominio de
+      *                email e ordenar por ID ou por NOME.
+      * 09/08/2026 RC  WS-CONT widened to PIC 9(05) to match the
+      *                ID-USUARIO widening, so the listing counter and
+      *                total no longer wrap past 99 cadastros.
+      * 09/08/2026 RC  VERIFICA-FILTRO-DOMINIO now also checks the
+      *                character after the matched domain is a space,
+      *                so filtering by a shorter domain no longer also
+      *                matches a longer one sharing its prefix.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGLIST.
@@ -15,11 +37,12 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT USUARIOS ASSIGN TO 
-           '/home/recic/Dev/PROG01/Dados/USUARIOS.dat'
+           SELECT USUARIOS ASSIGN TO
+           CFG-PATH-USUARIOS
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL 
            RECORD KEY IS ID-USUARIO
+           ALTERNATE RECORD KEY IS EMAIL
            FILE STATUS IS WS-FS.
            
       ******************************************************************
@@ -35,7 +58,7 @@
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  WS-REGISTRO-US.
-           03 WS-ID                    PIC 9(02).
+           03 WS-ID                    PIC 9(05).
            03 WS-EMAIL                 PIC X(30).
            03 WS-NOME                  PIC X(30).
            03 WS-SENHA                 PIC X(08).
@@ -43,82 +66,282 @@
               05 WS-PAIS               PIC 9(02).
               05 WS-DDD                PIC 9(02).
               05 WS-TEL                PIC 9(09).
+           03 WS-DATA-CADASTRO         PIC 9(08).
+           03 WS-DATA-ALTERACAO        PIC 9(08).
+           03 WS-STATUS                PIC X(01).
+              88 WS-STATUS-ATIVO       VALUE 'A'.
+              88 WS-STATUS-INATIVO     VALUE 'I'.
+           03 WS-CPF                   PIC 9(11).
+           03 WS-DATA-ULT-TROCA-SENHA  PIC 9(08).
+           03 WS-TELEFONE-TIPO         PIC X(01).
+           03 WS-TELEFONE-2            PIC 9(13).
+           03 WS-TELEFONE-2-TIPO       PIC X(01).
+           03 WS-TELEFONE-3            PIC 9(13).
+           03 WS-TELEFONE-3-TIPO       PIC X(01).
 
 
        77  WS-FS                       PIC 99.
-           88 FS-OK                    VALUE 0.  
+           88 FS-OK                    VALUE 0.
 
        77  WS-EXT                      PIC X.
            88 EXT-OK                   VALUE 'F' FALSE 'N'.
-        
+
        77  WS-EOF                      PIC X.
            88 EOF-OK                   VALUE 'F' FALSE 'N'.
 
-       77  WS-CONT                     PIC 99.
+       77  WS-CONT                     PIC 9(05).
+
+       77  WS-OPCAO-FILTRO             PIC X.
+           88 FILTRA-SOMENTE-ATIVOS    VALUE 'S' 's'.
+
+       77  WS-LINHAS-PAGINA            PIC 99 VALUE 0.
+
+       77  WS-MAX-LINHAS-PAGINA        PIC 99 VALUE 20.
+
+       77  WS-PAUSA                    PIC X.
+
+       77  WS-OPCAO-DOM-FILTRO         PIC X.
+           88 FILTRA-POR-DOMINIO       VALUE 'S' 's'.
 
+       77  WS-DOM-FILTRO               PIC X(20) VALUE SPACES.
+       77  WS-DOM-FILTRO-LEN           PIC 99 VALUE 0.
+       77  WS-POS-ARROBA               PIC 99 VALUE 0.
+       77  WS-POS-FIM-DOMINIO          PIC 99 VALUE 0.
 
+       77  WS-OPCAO-ORDEM              PIC 9(01) VALUE 1.
 
+       77  WS-PASSA-DOMINIO            PIC X VALUE 'S'.
+           88 PASSA-DOMINIO            VALUE 'S'.
+
+       01  WS-TAB-USUARIOS.
+           03 TAB-USUARIO              OCCURS 500 TIMES.
+              05 TAB-ID                PIC 9(05).
+              05 TAB-EMAIL             PIC X(30).
+              05 TAB-NOME              PIC X(30).
+              05 TAB-SENHA             PIC X(08).
+              05 TAB-PAIS              PIC 9(02).
+              05 TAB-DDD               PIC 9(02).
+              05 TAB-TEL               PIC 9(09).
+              05 TAB-TELEFONE-TIPO     PIC X(01).
+              05 TAB-TELEFONE-2        PIC 9(13).
+              05 TAB-TELEFONE-2-TIPO   PIC X(01).
+              05 TAB-TELEFONE-3        PIC 9(13).
+              05 TAB-TELEFONE-3-TIPO   PIC X(01).
+              05 TAB-STATUS            PIC X(01).
+
+       01  WS-TAB-TEMP.
+           03 TAB-TEMP-ID              PIC 9(05).
+           03 TAB-TEMP-EMAIL           PIC X(30).
+           03 TAB-TEMP-NOME            PIC X(30).
+           03 TAB-TEMP-SENHA           PIC X(08).
+           03 TAB-TEMP-PAIS            PIC 9(02).
+           03 TAB-TEMP-DDD             PIC 9(02).
+           03 TAB-TEMP-TEL             PIC 9(09).
+           03 TAB-TEMP-TELEFONE-TIPO   PIC X(01).
+           03 TAB-TEMP-TELEFONE-2      PIC 9(13).
+           03 TAB-TEMP-TELEFONE-2-TIPO PIC X(01).
+           03 TAB-TEMP-TELEFONE-3      PIC 9(13).
+           03 TAB-TEMP-TELEFONE-3-TIPO PIC X(01).
+           03 TAB-TEMP-STATUS          PIC X(01).
+
+       77  WS-QTD-USUARIOS             PIC 9(03) VALUE 0.
+       77  WS-IDX                      PIC 9(03).
+       77  WS-IDX-1                    PIC 9(03).
+       77  WS-IDX-2                    PIC 9(03).
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
 
       ******************************************************************
        PROCEDURE DIVISION.
-           
-           
-           
+       MAIN-PROCEDURE.
+
            DISPLAY '*-------------------------------------------------*'
            DISPLAY ' '
-           DISPLAY '          LISTA DE USUARIOS CADASTRADOS' 
+           DISPLAY '          LISTA DE USUARIOS CADASTRADOS'
            DISPLAY ' '
            DISPLAY '*-------------------------------------------------*'
 
-                
-              SET EOF-OK TO FALSE
-              SET FS-OK TO TRUE
-              SET WS-CONT TO 0
-       
-              OPEN INPUT USUARIOS
-                 PERFORM UNTIL EOF-OK
-                 DISPLAY '             ID'
-                         '   EMAIL'
-                         '                            NOME'
-                         '                             SENHA'
-                         '      TELEFONE'
-       
-                 IF FS-OK 
-                    PERFORM UNTIL EOF-OK
-                       READ USUARIOS INTO WS-REGISTRO-US
-                          AT END 
-                             SET EOF-OK TO TRUE
-                          NOT AT END 
-                          ADD 1 TO WS-CONT 
-
-                          DISPLAY 'CADASTRO '
-                                   WS-CONT
-                                   ': '
-                                   WS-ID
-                                   ' - '
-                                   WS-EMAIL
-                                   ' - '
-                                   WS-NOME
-                                   ' - '
-                                   WS-SENHA
-                                   ' - '
-                                   WS-PAIS
-                                   ' '
-                                   WS-DDD
-                                   ' '
-                                   WS-TEL
-                                  
-                                   
-                       END-PERFORM
-                 ELSE
-                    DISPLAY 'ERRO AO ABRIR O ARQUIVO DE USUARIOS.'
-                    DISPLAY 'FILE STATUS ERROR: ' WS-FS
-                    GOBACK
-                 END-IF
-       
-                 END-PERFORM
-          
-                 CLOSE USUARIOS
+           DISPLAY ' '
+           DISPLAY 'LISTAR SOMENTE OS CADASTROS ATIVOS ? (S/N)'
+           ACCEPT WS-OPCAO-FILTRO
+
+           DISPLAY ' '
+           DISPLAY 'FILTRAR POR DOMINIO DE EMAIL ? (S/N)'
+           ACCEPT WS-OPCAO-DOM-FILTRO
+           IF FILTRA-POR-DOMINIO
+              MOVE SPACES TO WS-DOM-FILTRO
+              DISPLAY 'INFORME O DOMINIO (EX: GMAIL.COM): '
+              ACCEPT WS-DOM-FILTRO
+              MOVE 0 TO WS-DOM-FILTRO-LEN
+              INSPECT WS-DOM-FILTRO TALLYING WS-DOM-FILTRO-LEN
+              FOR CHARACTERS BEFORE SPACE
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'ORDENAR POR: 1-ID   2-NOME'
+           ACCEPT WS-OPCAO-ORDEM
+
+           SET EOF-OK TO FALSE
+           SET FS-OK TO TRUE
+           SET WS-CONT TO 0
+           MOVE 0 TO WS-QTD-USUARIOS
+
+           OPEN INPUT USUARIOS
+
+           IF NOT FS-OK
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE USUARIOS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+              GOBACK
+           END-IF
+
+           PERFORM UNTIL EOF-OK
+              READ USUARIOS INTO WS-REGISTRO-US
+                 AT END
+                    SET EOF-OK TO TRUE
+                 NOT AT END
+                    PERFORM VERIFICA-FILTRO-DOMINIO
+                    IF (NOT FILTRA-SOMENTE-ATIVOS OR WS-STATUS-ATIVO)
+                       AND PASSA-DOMINIO
+                       PERFORM CARREGA-NA-TABELA
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE USUARIOS
+
+           IF WS-OPCAO-ORDEM = 2
+              PERFORM ORDENA-POR-NOME
+           END-IF
+
+           PERFORM EXIBE-CABECALHO
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+           UNTIL WS-IDX > WS-QTD-USUARIOS
+              PERFORM EXIBE-DETALHE
+           END-PERFORM
+
+           DISPLAY ' '
+           DISPLAY 'TOTAL DE CADASTROS LISTADOS: ' WS-CONT
 
            GOBACK.
+
+       VERIFICA-FILTRO-DOMINIO.
+           SET PASSA-DOMINIO TO TRUE
+           IF FILTRA-POR-DOMINIO
+              MOVE 0 TO WS-POS-ARROBA
+              INSPECT WS-EMAIL TALLYING WS-POS-ARROBA
+              FOR CHARACTERS BEFORE '@'
+              ADD 2 TO WS-POS-ARROBA
+
+              COMPUTE WS-POS-FIM-DOMINIO =
+                 WS-POS-ARROBA + WS-DOM-FILTRO-LEN
+
+              IF WS-EMAIL (WS-POS-ARROBA: WS-DOM-FILTRO-LEN) NOT =
+                 WS-DOM-FILTRO (1: WS-DOM-FILTRO-LEN)
+                 OR WS-EMAIL (WS-POS-FIM-DOMINIO: 1) NOT = SPACE
+                 MOVE 'N' TO WS-PASSA-DOMINIO
+              END-IF
+           END-IF
+       .
+
+       CARREGA-NA-TABELA.
+           IF WS-QTD-USUARIOS < 500
+              ADD 1 TO WS-QTD-USUARIOS
+              MOVE WS-ID              TO TAB-ID (WS-QTD-USUARIOS)
+              MOVE WS-EMAIL           TO TAB-EMAIL (WS-QTD-USUARIOS)
+              MOVE WS-NOME            TO TAB-NOME (WS-QTD-USUARIOS)
+              MOVE WS-SENHA           TO TAB-SENHA (WS-QTD-USUARIOS)
+              MOVE WS-PAIS            TO TAB-PAIS (WS-QTD-USUARIOS)
+              MOVE WS-DDD             TO TAB-DDD (WS-QTD-USUARIOS)
+              MOVE WS-TEL             TO TAB-TEL (WS-QTD-USUARIOS)
+              MOVE WS-TELEFONE-TIPO   TO TAB-TELEFONE-TIPO
+                                         (WS-QTD-USUARIOS)
+              MOVE WS-TELEFONE-2      TO TAB-TELEFONE-2
+                                         (WS-QTD-USUARIOS)
+              MOVE WS-TELEFONE-2-TIPO TO TAB-TELEFONE-2-TIPO
+                                         (WS-QTD-USUARIOS)
+              MOVE WS-TELEFONE-3      TO TAB-TELEFONE-3
+                                         (WS-QTD-USUARIOS)
+              MOVE WS-TELEFONE-3-TIPO TO TAB-TELEFONE-3-TIPO
+                                         (WS-QTD-USUARIOS)
+              MOVE WS-STATUS          TO TAB-STATUS (WS-QTD-USUARIOS)
+           ELSE
+              DISPLAY 'LIMITE DE ' WS-QTD-USUARIOS
+                      ' CADASTROS NA LISTAGEM ATINGIDO'
+           END-IF
+       .
+
+       ORDENA-POR-NOME.
+           PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+           UNTIL WS-IDX-1 >= WS-QTD-USUARIOS
+              PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+              UNTIL WS-IDX-2 > WS-QTD-USUARIOS - WS-IDX-1
+                 IF TAB-NOME (WS-IDX-2) > TAB-NOME (WS-IDX-2 + 1)
+                    PERFORM TROCA-REGISTROS
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+       .
+
+       TROCA-REGISTROS.
+           MOVE TAB-USUARIO (WS-IDX-2)     TO WS-TAB-TEMP
+           MOVE TAB-USUARIO (WS-IDX-2 + 1) TO TAB-USUARIO (WS-IDX-2)
+           MOVE WS-TAB-TEMP                TO TAB-USUARIO (WS-IDX-2 + 1)
+       .
+
+       EXIBE-CABECALHO.
+           MOVE 0 TO WS-LINHAS-PAGINA
+           DISPLAY ' '
+           DISPLAY '             ID'
+                   '   EMAIL'
+                   '                            NOME'
+                   '                             SENHA'
+                   '      TELEFONE'
+       .
+
+       EXIBE-DETALHE.
+           ADD 1 TO WS-CONT
+           ADD 1 TO WS-LINHAS-PAGINA
+
+           IF WS-LINHAS-PAGINA > WS-MAX-LINHAS-PAGINA
+              DISPLAY ' '
+              DISPLAY 'PRESSIONE ENTER PARA CONTINUAR A LISTAGEM...'
+              ACCEPT WS-PAUSA
+              PERFORM EXIBE-CABECALHO
+           END-IF
+
+           DISPLAY 'CADASTRO '
+                    WS-CONT
+                    ': '
+                    TAB-ID (WS-IDX)
+                    ' - '
+                    TAB-EMAIL (WS-IDX)
+                    ' - '
+                    TAB-NOME (WS-IDX)
+                    ' - '
+                    TAB-SENHA (WS-IDX)
+                    ' - '
+                    TAB-PAIS (WS-IDX)
+                    ' '
+                    TAB-DDD (WS-IDX)
+                    ' '
+                    TAB-TEL (WS-IDX)
+                    ' (' TAB-TELEFONE-TIPO (WS-IDX) ')'
+                    ' - '
+                    TAB-STATUS (WS-IDX)
+
+           IF TAB-TELEFONE-2 (WS-IDX) > 0
+              DISPLAY '           2o TELEFONE: '
+                      TAB-TELEFONE-2 (WS-IDX)
+                      ' (' TAB-TELEFONE-2-TIPO (WS-IDX) ')'
+           END-IF
+
+           IF TAB-TELEFONE-3 (WS-IDX) > 0
+              DISPLAY '           3o TELEFONE: '
+                      TAB-TELEFONE-3 (WS-IDX)
+                      ' (' TAB-TELEFONE-3-TIPO (WS-IDX) ')'
+           END-IF
+       .
+
        END PROGRAM PROGLIST.
