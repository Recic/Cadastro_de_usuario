@@ -0,0 +1,78 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 10/03/2023
+      * PURPOSE: Modulo de gravacao da trilha de auditoria de
+      *          cadastros. Chamado pelo PROGCADS, PROGALT e PROGDEL
+      *          sempre que um cadastro e incluido, alterado ou
+      *          excluido.
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 14/03/2023 RC  File path now comes from CFG-PATHS.cpy instead
+      *                of a hardcoded literal on the SELECT clause.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGLOG.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-USUARIOS ASSIGN TO
+           CFG-PATH-LOG-USUARIOS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-LOG.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LOG-USUARIOS.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-LOG.cpy'.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77  WS-FS-LOG                   PIC 99.
+           88 FS-LOG-OK                VALUE 0.
+
+       77  WS-OPERADOR                 PIC X(20).
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
+
+      ******************************************************************
+       LINKAGE SECTION.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/LK-LOG.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-LOG-AREA.
+       MAIN-PROCEDURE.
+
+           OPEN EXTEND LOG-USUARIOS
+
+           IF FS-LOG-OK
+              ACCEPT WS-OPERADOR FROM ENVIRONMENT 'USER'
+
+              MOVE LK-LOG-TIPO       TO LOG-TIPO-OPERACAO
+              MOVE LK-LOG-ID-USUARIO TO LOG-ID-USUARIO
+              ACCEPT LOG-DATA        FROM DATE YYYYMMDD
+              ACCEPT LOG-HORA        FROM TIME
+              MOVE WS-OPERADOR       TO LOG-OPERADOR
+
+              WRITE REG-LOG
+
+              CLOSE LOG-USUARIOS
+           ELSE
+              DISPLAY 'AVISO: NAO FOI POSSIVEL GRAVAR O LOG DE '
+                      'AUDITORIA'
+              DISPLAY 'FILE STATUS: ' WS-FS-LOG
+           END-IF
+
+           GOBACK.
+       END PROGRAM PROGLOG.
