@@ -0,0 +1,229 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 10/03/2023
+      * PURPOSE: Modulo de alteracao de cadastro
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 11/03/2023 RC  DATA-ALTERACAO is now stamped with the system
+      *                date whenever a cadastro is altered.
+      * 12/03/2023 RC  Added an option to ativar/inativar a cadastro
+      *                without deleting it (soft-delete).
+      * 14/03/2023 RC  Added an option to alter the CPF, and it is now
+      *                shown alongside the other cadastro fields.
+      * 14/03/2023 RC  A senha older than WS-LIMITE-DIAS-SENHA dias now
+      *                forces a troca de senha before any other
+      *                alteracao can be made; changing the senha (by
+      *                either path) stamps DATA-ULTIMA-TROCA-SENHA.
+      * 09/08/2026 RC  CONCLUIR ALTERACAO with nothing actually changed
+      *                no longer stamps DATA-ALTERACAO, REWRITEs the
+      *                registro or logs an alteracao.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGALT.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIOS ASSIGN TO
+           CFG-PATH-USUARIOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ID-USUARIO
+           ALTERNATE RECORD KEY IS EMAIL
+           FILE STATUS IS WS-FS.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  USUARIOS.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-USUARIOS.cpy'.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77  WS-FS                       PIC 99.
+           88 FS-OK                    VALUE 0.
+
+       77  WS-ID-PROCURA               PIC 9(05).
+
+       77  WS-OPCAO                    PIC X.
+
+       77  WS-CONTINUA                 PIC X VALUE 'S'.
+           88 CONTINUA-ALTERANDO       VALUE 'S'.
+
+       77  WS-HOUVE-ALTERACAO          PIC X VALUE 'N'.
+           88 HOUVE-ALTERACAO          VALUE 'S'.
+
+       77  WS-DATA-HOJE                 PIC 9(08).
+       77  WS-DIAS-SEM-TROCAR           PIC S9(08).
+       77  WS-LIMITE-DIAS-SENHA         PIC 9(03) VALUE 90.
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/LK-VALIDA.cpy'.
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/LK-LOG.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN I-O USUARIOS
+
+           IF NOT FS-OK
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE USUARIOS'
+              DISPLAY 'FILE STATUS: ' WS-FS
+              GOBACK
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'INFORME O ID DO USUARIO A SER ALTERADO: '
+           ACCEPT WS-ID-PROCURA
+           MOVE WS-ID-PROCURA TO ID-USUARIO
+
+           READ USUARIOS
+              INVALID KEY
+                 DISPLAY 'USUARIO NAO ENCONTRADO'
+                 CLOSE USUARIOS
+                 GOBACK
+           END-READ
+
+           PERFORM EXIBE-CADASTRO-ATUAL
+           PERFORM VERIFICA-EXPIRACAO-SENHA
+
+           SET CONTINUA-ALTERANDO TO TRUE
+           PERFORM PROCESSA-ALTERACAO UNTIL NOT CONTINUA-ALTERANDO
+
+           IF HOUVE-ALTERACAO
+              ACCEPT DATA-ALTERACAO FROM DATE YYYYMMDD
+
+              REWRITE REG-USUARIO
+                 INVALID KEY
+                    DISPLAY 'FALHA AO ALTERAR O CADASTRO'
+                 NOT INVALID KEY
+                    DISPLAY 'CADASTRO ALTERADO COM SUCESSO'
+                    MOVE 'A'         TO LK-LOG-TIPO
+                    MOVE ID-USUARIO  TO LK-LOG-ID-USUARIO
+                    CALL CFG-PATH-PROGLOG
+                    USING LK-LOG-AREA
+              END-REWRITE
+           ELSE
+              DISPLAY 'NENHUM CAMPO FOI ALTERADO'
+           END-IF
+
+           CLOSE USUARIOS
+
+           GOBACK.
+
+       EXIBE-CADASTRO-ATUAL.
+           DISPLAY ' '
+           DISPLAY '*-------------------------------------------------*'
+           DISPLAY 'CADASTRO ATUAL: '
+           DISPLAY 'ID.......: ' ID-USUARIO
+           DISPLAY 'EMAIL....: ' EMAIL
+           DISPLAY 'NOME.....: ' NOME
+           DISPLAY 'SENHA....: ' SENHA
+           DISPLAY 'TELEFONE.: ' TELEFONE
+           DISPLAY 'CPF......: ' CPF
+           DISPLAY 'CADASTRO.: ' DATA-CADASTRO
+           DISPLAY 'ALTERADO.: ' DATA-ALTERACAO
+           IF ATIVO-USUARIO
+              DISPLAY 'STATUS...: ATIVO'
+           ELSE
+              DISPLAY 'STATUS...: INATIVO'
+           END-IF
+           DISPLAY '*-------------------------------------------------*'
+       .
+
+       VERIFICA-EXPIRACAO-SENHA.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           COMPUTE WS-DIAS-SEM-TROCAR =
+              FUNCTION INTEGER-OF-DATE (WS-DATA-HOJE)
+              - FUNCTION INTEGER-OF-DATE (DATA-ULTIMA-TROCA-SENHA)
+
+           IF WS-DIAS-SEM-TROCAR > WS-LIMITE-DIAS-SENHA
+              DISPLAY ' '
+              DISPLAY '*---------------------------------------*'
+              DISPLAY 'SUA SENHA EXPIROU - TROQUE-A PARA CONTINUAR'
+              DISPLAY '*---------------------------------------*'
+              MOVE 'S' TO LK-VALI-TIPO
+              CALL CFG-PATH-PROGVALI
+              USING LK-VALI-AREA
+              MOVE LK-VALI-SENHA TO SENHA
+              MOVE WS-DATA-HOJE  TO DATA-ULTIMA-TROCA-SENHA
+              SET HOUVE-ALTERACAO TO TRUE
+           END-IF
+       .
+
+       PROCESSA-ALTERACAO.
+           DISPLAY ' '
+           DISPLAY 'QUAL CAMPO DESEJA ALTERAR ?'
+           DISPLAY '     1 - EMAIL'
+           DISPLAY '     2 - NOME'
+           DISPLAY '     3 - SENHA'
+           DISPLAY '     4 - TELEFONE'
+           DISPLAY '     5 - CPF'
+           DISPLAY '     6 - ATIVAR/INATIVAR CADASTRO'
+           DISPLAY '     7 - CONCLUIR ALTERACAO'
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+              WHEN '1'
+                 MOVE 'E' TO LK-VALI-TIPO
+                 CALL CFG-PATH-PROGVALI
+                 USING LK-VALI-AREA
+                 MOVE LK-VALI-EMAIL TO EMAIL
+                 SET HOUVE-ALTERACAO TO TRUE
+              WHEN '2'
+                 MOVE 'N' TO LK-VALI-TIPO
+                 CALL CFG-PATH-PROGVALI
+                 USING LK-VALI-AREA
+                 MOVE LK-VALI-NOME TO NOME
+                 SET HOUVE-ALTERACAO TO TRUE
+              WHEN '3'
+                 MOVE 'S' TO LK-VALI-TIPO
+                 CALL CFG-PATH-PROGVALI
+                 USING LK-VALI-AREA
+                 MOVE LK-VALI-SENHA TO SENHA
+                 ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+                 MOVE WS-DATA-HOJE TO DATA-ULTIMA-TROCA-SENHA
+                 SET HOUVE-ALTERACAO TO TRUE
+              WHEN '4'
+                 MOVE 'T' TO LK-VALI-TIPO
+                 CALL CFG-PATH-PROGVALI
+                 USING LK-VALI-AREA
+                 MOVE LK-VALI-TELEFONE TO TELEFONE
+                 SET HOUVE-ALTERACAO TO TRUE
+              WHEN '5'
+                 MOVE 'C' TO LK-VALI-TIPO
+                 CALL CFG-PATH-PROGVALI
+                 USING LK-VALI-AREA
+                 MOVE LK-VALI-CPF TO CPF
+                 SET HOUVE-ALTERACAO TO TRUE
+              WHEN '6'
+                 IF ATIVO-USUARIO
+                    SET INATIVO-USUARIO TO TRUE
+                    DISPLAY 'CADASTRO INATIVADO'
+                 ELSE
+                    SET ATIVO-USUARIO TO TRUE
+                    DISPLAY 'CADASTRO ATIVADO'
+                 END-IF
+                 SET HOUVE-ALTERACAO TO TRUE
+              WHEN '7'
+                 SET WS-CONTINUA TO 'N'
+              WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE
+       .
+
+       END PROGRAM PROGALT.
