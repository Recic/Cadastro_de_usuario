@@ -2,25 +2,62 @@
       * AUTHOR: RENAN CICERO
       * DATE: 09/03/2023
       * PURPOSE: Modulo de coleta de dados
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 10/03/2023 RC  VALIDA- paragraphs moved to PROGVALI so PROGALT
+      *                can reuse the same cadastro checks.
+      * 14/03/2023 RC  Added CPF collection, with check-digit
+      *                validation before the cadastro is registered.
+      * 14/03/2023 RC  Module paths now come from CFG-PATHS.cpy instead
+      *                of hardcoded literals on the CALL statements.
+      * 15/03/2023 RC  Added a resumo/confirmacao screen before the
+      *                cadastro is registered, letting the operator
+      *                jump back and redo a single field instead of
+      *                restarting the whole coleta.
+      * 15/03/2023 RC  Coleta now checkpoints the fields already
+      *                informados in CHECKPOINT-COLETA.dat after each
+      *                campo validado, and offers to retomar um
+      *                cadastro em andamento na proxima execucao.
+      * 15/03/2023 RC  WS-COM-AREA now also carries WS-RESULTADO
+      *                (mirroring PROGCADS's LK-RESULTADO), so the
+      *                checkpoint is only cleared after a cadastro
+      *                actually written with success.
+      * 15/03/2023 RC  VALIDA-TELEFONE now also pergunta o tipo do
+      *                telefone (CELULAR/RESIDENCIAL/COMERCIAL) e
+      *                oferece um segundo e um terceiro telefone,
+      *                ambos opcionais.
+      * 09/08/2026 RC  Moved the GOBACK for the whole run unit out of
+      *                REGISTRA-CADASTRO (which is only PERFORMed, so
+      *                the GOBACK there never let control fall back to
+      *                the checkpoint-clear step) to the end of
+      *                CADASTRA-USUARIO, after the checkpoint is
+      *                cleared on success.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOLE.
-       
-       
+
+
       ******************************************************************
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CHECKPOINT-COLETA ASSIGN TO
+           CFG-PATH-CHECKPOINT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CKPT.
 
-           
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
-       
+
+       FD  CHECKPOINT-COLETA.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-CHECKPOINT.cpy'.
+
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  WS-COM-AREA.
@@ -28,34 +65,53 @@
            03 WS-NOME                  PIC X(30).
            03 WS-SENHA                 PIC X(8).
            03 WS-TELEFONE              PIC 9(13).
+           03 WS-TELEFONE-TIPO         PIC X(01).
+           03 WS-TELEFONE-2            PIC 9(13).
+           03 WS-TELEFONE-2-TIPO       PIC X(01).
+           03 WS-TELEFONE-3            PIC 9(13).
+           03 WS-TELEFONE-3-TIPO       PIC X(01).
+           03 WS-CPF                   PIC 9(11).
+           03 WS-RESULTADO             PIC X(01).
+              88 WS-CADASTRO-OK        VALUE 'S'.
+              88 WS-CADASTRO-FALHOU    VALUE 'N'.
+
+       77  WS-OPCAO-TIPO-TEL            PIC 9(01).
+       77  WS-TIPO-SELECIONADO          PIC X(01).
+
+       77  WS-OPCAO-TEL-EXTRA           PIC X.
+           88 INFORMA-TEL-EXTRA         VALUE 'S' 's'.
 
-       01  CONT.
-           03  CONT1                   PIC 99.
-           03  CONT2                   PIC 99.
-           03  CONT3                   PIC 99.
-           03  CONT4                   PIC 99.
-           03  CONT5                   PIC 99.
+       77  WS-FS                       PIC 99.
+           88 FS-OK                    VALUE 0.
 
-       77  WS-PRIMEIRO-NOME            PIC X(50).
+       77  WS-EXT                      PIC X.
+           88 EXT-OK                   VALUE 'F' FALSE 'N'.
 
-       77  WS-SEGUNDO-NOME             PIC X(50).     
+       77  WS-OPCAO-REVISA             PIC 9(01).
 
-       77  WS-TL                       PIC X(13).
+       77  WS-CONFIRMA-CADASTRO        PIC X VALUE 'N'.
+           88 CADASTRO-CONFIRMADO      VALUE 'S'.
 
-       77  WS-FS                       PIC 99.
-           88 FS-OK                    VALUE 0.  
+       77  WS-FS-CKPT                  PIC 99.
+           88 FS-CKPT-OK               VALUE 0.
 
-       77  WS-EXT                      PIC X.
-           88 EXT-OK                   VALUE 'F' FALSE 'N'.
+       77  WS-ETAPA-ATUAL               PIC 9(01) VALUE 1.
 
+       77  WS-OPCAO-RETOMAR             PIC X.
+           88 RETOMA-CADASTRO           VALUE 'S' 's'.
 
        01  WS2-COM-AREA.
            03 WS2-NUM                 PIC 9.
 
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/LK-VALIDA.cpy'.
 
       ******************************************************************
        PROCEDURE DIVISION.
-       
+
        CADASTRA-USUARIO.
 
            DISPLAY ' '
@@ -66,205 +122,251 @@
            DISPLAY '                 2 - Nome Completo                 '
            DISPLAY '                 3 - Senha                         '
            DISPLAY '                 4 - telefone                      '
+           DISPLAY '                 5 - CPF                           '
            DISPLAY ' '
            DISPLAY '*-------------------------------------------------*'
            DISPLAY ' '
            DISPLAY ' '
 
-           
-           PERFORM VALIDA-EMAIL
-           PERFORM VALIDA-NOME
-           PERFORM VALIDA-SENHA
-           PERFORM VALIDA-TELEFONE
-           PERFORM REGISTRA-CADASTRO
-            
-           
-       .
-           
-       VALIDA-EMAIL.
-           INITIALIZE CONT
-           DISPLAY ' '
-           DISPLAY '***************************************************'
-           DISPLAY '|O EMAIL DEVE CONTER:                             |'
-           DISPLAY '|                                                 |'
-           DISPLAY '| - NO MINIMO, OITO CARACTERES                    |'
-           DISPLAY '| - NO MINIMO, UM @;                              |'
-           DISPLAY '| - NO MINIMO, UM CARACTER ANTES DO @             |'
-           DISPLAY '| - TER DOMINIO bradesco.com OU capgemini.com     |'
-           DISPLAY '***************************************************'
-           DISPLAY 'INSIRA UM EMAIL: 'ACCEPT WS-EMAIL
-           DISPLAY ' '
+           PERFORM VERIFICA-CHECKPOINT
 
-           INSPECT WS-EMAIL TALLYING CONT1 FOR CHARACTERS BEFORE ' '
-           IF CONT1 > 10
-
-              INSPECT WS-EMAIL TALLYING CONT2 FOR ALL '@' 
-              IF CONT2 = 1   
-
-                 INSPECT WS-EMAIL TALLYING CONT3 FOR CHARACTERS
-                 BEFORE '@'
-                 IF CONT3 NOT= 0
-                    
-                    INSPECT WS-EMAIL TALLYING CONT4 FOR ALL   
-                    'capgemini.com', ALL 'bradesco.com'
-                    
-                    IF CONT4 = 1
-                       DISPLAY 'EMAIL VALIDO'
-                    ELSE 
-                       DISPLAY 'EMAIL INVALIDO'
-                       PERFORM VALIDA-EMAIL
-                    END-IF
+           IF WS-ETAPA-ATUAL <= 1
+              PERFORM VALIDA-EMAIL
+           END-IF
+           IF WS-ETAPA-ATUAL <= 2
+              PERFORM VALIDA-NOME
+           END-IF
+           IF WS-ETAPA-ATUAL <= 3
+              PERFORM VALIDA-SENHA
+           END-IF
+           IF WS-ETAPA-ATUAL <= 4
+              PERFORM VALIDA-TELEFONE
+           END-IF
+           IF WS-ETAPA-ATUAL <= 5
+              PERFORM VALIDA-CPF
+           END-IF
 
-                 ELSE
-                    DISPLAY 'EMAIL INVALIDO'
-                    PERFORM VALIDA-EMAIL
-                 END-IF
+           SET WS-CONFIRMA-CADASTRO TO 'N'
+           PERFORM REVISA-CADASTRO UNTIL CADASTRO-CONFIRMADO
 
-              ELSE
-                 DISPLAY 'EMAIL INVALIDO'
-                 PERFORM VALIDA-EMAIL
-              END-IF
-          
-           ELSE 
-              DISPLAY 'EMAIL INVALIDO'
-              PERFORM VALIDA-EMAIL
+           PERFORM REGISTRA-CADASTRO
+
+           IF WS-CADASTRO-OK
+              MOVE 0 TO WS-ETAPA-ATUAL
+              PERFORM GRAVA-CHECKPOINT
            END-IF
-              
-       .     
-                 
-       VALIDA-NOME.
-           INITIALIZE CONT
-           DISPLAY ' '
-           DISPLAY '***************************************************'
-           DISPLAY '|O NOME DEVE CONTER:                              |'
-           DISPLAY '|                                                 |'
-           DISPLAY '| - NO MINIMO, 2 PALAVRAS                         |'
-           DISPLAY '***************************************************'
-           DISPLAY 'INSIRA UM NOME: ' ACCEPT WS-NOME
-           DISPLAY ' '
 
-           UNSTRING WS-NOME DELIMITED BY SPACE 
-           INTO WS-PRIMEIRO-NOME WS-SEGUNDO-NOME 
-           
-           INSPECT WS-SEGUNDO-NOME TALLYING CONT1 FOR CHARACTERS 
-           BEFORE SPACE
-           IF CONT1 > 0
-               DISPLAY 'NOME VALIDO'
-           ELSE
-              DISPLAY 'NOME INVALIDO'
-              PERFORM VALIDA-NOME 
+           GOBACK.
+
+       VERIFICA-CHECKPOINT.
+           MOVE 1 TO WS-ETAPA-ATUAL
+
+           OPEN INPUT CHECKPOINT-COLETA
+
+           IF FS-CKPT-OK
+              READ CHECKPOINT-COLETA
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF NOT CKPT-SEM-PENDENCIA
+                       DISPLAY ' '
+                       DISPLAY 'EXISTE UM CADASTRO NAO CONCLUIDO. '
+                               'DESEJA RETOMA-LO ? (S/N)'
+                       ACCEPT WS-OPCAO-RETOMAR
+
+                       IF RETOMA-CADASTRO
+                          MOVE CKPT-EMAIL         TO WS-EMAIL
+                          MOVE CKPT-NOME          TO WS-NOME
+                          MOVE CKPT-SENHA         TO WS-SENHA
+                          MOVE CKPT-TELEFONE      TO WS-TELEFONE
+                          MOVE CKPT-TELEFONE-TIPO TO WS-TELEFONE-TIPO
+                          MOVE CKPT-TELEFONE-2    TO WS-TELEFONE-2
+                          MOVE CKPT-TELEFONE-2-TIPO
+                                                TO WS-TELEFONE-2-TIPO
+                          MOVE CKPT-TELEFONE-3    TO WS-TELEFONE-3
+                          MOVE CKPT-TELEFONE-3-TIPO
+                                                TO WS-TELEFONE-3-TIPO
+                          MOVE CKPT-CPF           TO WS-CPF
+                          MOVE CKPT-ETAPA         TO WS-ETAPA-ATUAL
+                       END-IF
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-COLETA
            END-IF
+       .
 
+       GRAVA-CHECKPOINT.
+           MOVE WS-EMAIL          TO CKPT-EMAIL
+           MOVE WS-NOME           TO CKPT-NOME
+           MOVE WS-SENHA          TO CKPT-SENHA
+           MOVE WS-TELEFONE       TO CKPT-TELEFONE
+           MOVE WS-TELEFONE-TIPO  TO CKPT-TELEFONE-TIPO
+           MOVE WS-TELEFONE-2     TO CKPT-TELEFONE-2
+           MOVE WS-TELEFONE-2-TIPO TO CKPT-TELEFONE-2-TIPO
+           MOVE WS-TELEFONE-3     TO CKPT-TELEFONE-3
+           MOVE WS-TELEFONE-3-TIPO TO CKPT-TELEFONE-3-TIPO
+           MOVE WS-CPF            TO CKPT-CPF
+           MOVE WS-ETAPA-ATUAL TO CKPT-ETAPA
+
+           OPEN OUTPUT CHECKPOINT-COLETA
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT-COLETA
        .
-           
-       VALIDA-SENHA.
-           INITIALIZE CONT
+
+       REVISA-CADASTRO.
            DISPLAY ' '
-           DISPLAY '***************************************************'
-           DISPLAY '|A SENHA DEVE CONTER:                             |'
-           DISPLAY '|                                                 |'
-           DISPLAY '| - 8 CARACTERES;                                 |'
-           DISPLAY '| - NO MINIMO, UMA LETRA MAIUSCULA;               |'
-           DISPLAY '| - NO MINIMO, UMA LETRA MINUSCULA; E             |'
-           DISPLAY '| - NO MINIMO, UM NUMERO                          |'
-           DISPLAY '************************ **************************'
-           DISPLAY 'INSIRA UMA SENHA: ' ACCEPT WS-SENHA
+           DISPLAY '*-------------------------------------------------*'
+           DISPLAY '      CONFIRA OS DADOS DO NOVO CADASTRO: '
+           DISPLAY '*-------------------------------------------------*'
+           DISPLAY '     1 - EMAIL....: ' WS-EMAIL
+           DISPLAY '     2 - NOME.....: ' WS-NOME
+           DISPLAY '     3 - SENHA....: ********'
+           DISPLAY '     4 - TELEFONE.: ' WS-TELEFONE
+                   ' (' WS-TELEFONE-TIPO ')'
+           IF WS-TELEFONE-2 > 0
+              DISPLAY '                    2o: ' WS-TELEFONE-2
+                      ' (' WS-TELEFONE-2-TIPO ')'
+           END-IF
+           IF WS-TELEFONE-3 > 0
+              DISPLAY '                    3o: ' WS-TELEFONE-3
+                      ' (' WS-TELEFONE-3-TIPO ')'
+           END-IF
+           DISPLAY '     5 - CPF......: ' WS-CPF
+           DISPLAY '*-------------------------------------------------*'
            DISPLAY ' '
+           DISPLAY 'DIGITE O NUMERO DO CAMPO PARA CORRIGIR, OU 0 PARA'
+           DISPLAY 'CONFIRMAR O CADASTRO: '
+           ACCEPT WS-OPCAO-REVISA
+
+           EVALUATE WS-OPCAO-REVISA
+              WHEN 0
+                 SET CADASTRO-CONFIRMADO TO TRUE
+              WHEN 1
+                 PERFORM VALIDA-EMAIL
+              WHEN 2
+                 PERFORM VALIDA-NOME
+              WHEN 3
+                 PERFORM VALIDA-SENHA
+              WHEN 4
+                 PERFORM VALIDA-TELEFONE
+              WHEN 5
+                 PERFORM VALIDA-CPF
+              WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE
+       .
 
-           INSPECT WS-SENHA TALLYING CONT1 FOR CHARACTERS BEFORE SPACE
-           IF CONT1 = 8
-
-              INSPECT WS-SENHA TALLYING CONT2 FOR ALL 'A',ALL 'B',
-              ALL 'C',ALL 'D',ALL 'E',ALL 'F',ALL 'G',ALL 'H',ALL 'I',
-              ALL 'J',ALL 'K',ALL 'L',ALL 'M',ALL 'N',ALL 'O',ALL 'P',
-              ALL 'Q',ALL 'R',ALL 'S',ALL 'T',ALL 'U',ALL 'V',ALL 'X',
-              ALL 'W',ALL 'Y',ALL 'Z' 
-              BEFORE SPACE 
-              IF CONT2 >= 1
-
-                 INSPECT WS-SENHA TALLYING CONT3 FOR ALL 'a',ALL 'b',
-                 ALL 'c',ALL 'd',ALL 'e',ALL 'f',ALL 'g',ALL 'h',
-                 ALL 'i',ALL 'j',ALL 'k',ALL 'l',ALL 'm',ALL 'n',
-                 ALL 'o',ALL 'p',ALL 'q',ALL 'r',ALL 's',ALL 't',
-                 ALL 'u',ALL 'v',ALL 'x',ALL 'w',ALL 'y',ALL 'z',
-                 BEFORE  SPACE 
-                 IF CONT3 >= 1
-                    
-                    INSPECT WS-SENHA TALLYING CONT4 FOR ALL '0',
-                    ALL '1',ALL '2',ALL '3',ALL '4',ALL '5',ALL '6',
-                    ALL '7',ALL '8',ALL '9',
-                    BEFORE SPACE 
-                    IF CONT4 >= 1
-                       
-                       INSPECT WS-SENHA TALLYING CONT5 FOR ALL '!',
-                       ALL '@',ALL '#',ALL '$',ALL '%',ALL '&',ALL '*',
-                       ALL '(',ALL ')',ALL '_',ALL '-',ALL '\',ALL '|',
-                       ALL '?',ALL '/',ALL '>',ALL '<',ALL '[',ALL ']',
-                       ALL '{',ALL '}',ALL ';',ALL ':',ALL '+',ALL '=',
-                       BEFORE SPACE 
-                       IF CONT5 >= 1
-                           DISPLAY 'SENHA VALIDA'
-                       ELSE
-                          DISPLAY 'SENHA INVALIDA'
-                          PERFORM VALIDA-SENHA
-                       END-IF
-
-                    ELSE
-                       DISPLAY 'SENHA INVALIDA'
-                       PERFORM VALIDA-SENHA
-                    END-IF
+       VALIDA-EMAIL.
+           MOVE 'E' TO LK-VALI-TIPO
+           CALL CFG-PATH-PROGVALI
+           USING LK-VALI-AREA
+           MOVE LK-VALI-EMAIL TO WS-EMAIL
+           IF WS-ETAPA-ATUAL < 2
+              MOVE 2 TO WS-ETAPA-ATUAL
+           END-IF
+           PERFORM GRAVA-CHECKPOINT
+       .
 
-                 ELSE
-                    DISPLAY 'SENHA INVALIDA'
-                    PERFORM VALIDA-SENHA
-                 END-IF
-              
-              ELSE
-                 DISPLAY 'SENHA INVALIDA'
-                 PERFORM VALIDA-SENHA
-              END-IF
+       VALIDA-NOME.
+           MOVE 'N' TO LK-VALI-TIPO
+           CALL CFG-PATH-PROGVALI
+           USING LK-VALI-AREA
+           MOVE LK-VALI-NOME TO WS-NOME
+           IF WS-ETAPA-ATUAL < 3
+              MOVE 3 TO WS-ETAPA-ATUAL
+           END-IF
+           PERFORM GRAVA-CHECKPOINT
+       .
 
-           ELSE
-              DISPLAY 'SENHA INVALIDA'
-              PERFORM VALIDA-SENHA 
+       VALIDA-SENHA.
+           MOVE 'S' TO LK-VALI-TIPO
+           CALL CFG-PATH-PROGVALI
+           USING LK-VALI-AREA
+           MOVE LK-VALI-SENHA TO WS-SENHA
+           IF WS-ETAPA-ATUAL < 4
+              MOVE 4 TO WS-ETAPA-ATUAL
            END-IF
-           
+           PERFORM GRAVA-CHECKPOINT
        .
 
        VALIDA-TELEFONE.
-           
-           INITIALIZE CONT
-           DISPLAY ' '
-           DISPLAY '***************************************************'
-           DISPLAY '|O TELEFONE DEVE CONTER:                          |'
-           DISPLAY '|                                                 |'
-           DISPLAY '| - NO MAXIMO, 13 DIGITOS                         |'
-           DISPLAY '| - NO MINIMO, 11 DIGITOS;                        |'
-           DISPLAY '***************************************************'
-           DISPLAY 'INSIRA UM NUMERO DE TELEFONE' ACCEPT WS-TL
+           MOVE 'T' TO LK-VALI-TIPO
+           CALL CFG-PATH-PROGVALI
+           USING LK-VALI-AREA
+           MOVE LK-VALI-TELEFONE TO WS-TELEFONE
+           PERFORM SELECIONA-TIPO-TELEFONE
+           MOVE WS-TIPO-SELECIONADO TO WS-TELEFONE-TIPO
+
+           MOVE SPACE TO WS-OPCAO-TEL-EXTRA
            DISPLAY ' '
+           DISPLAY 'DESEJA INFORMAR UM SEGUNDO TELEFONE ? (S/N)'
+           ACCEPT WS-OPCAO-TEL-EXTRA
+
+           IF INFORMA-TEL-EXTRA
+              MOVE 'T' TO LK-VALI-TIPO
+              CALL CFG-PATH-PROGVALI
+              USING LK-VALI-AREA
+              MOVE LK-VALI-TELEFONE TO WS-TELEFONE-2
+              PERFORM SELECIONA-TIPO-TELEFONE
+              MOVE WS-TIPO-SELECIONADO TO WS-TELEFONE-2-TIPO
+
+              MOVE SPACE TO WS-OPCAO-TEL-EXTRA
+              DISPLAY ' '
+              DISPLAY 'DESEJA INFORMAR UM TERCEIRO TELEFONE ? (S/N)'
+              ACCEPT WS-OPCAO-TEL-EXTRA
+
+              IF INFORMA-TEL-EXTRA
+                 MOVE 'T' TO LK-VALI-TIPO
+                 CALL CFG-PATH-PROGVALI
+                 USING LK-VALI-AREA
+                 MOVE LK-VALI-TELEFONE TO WS-TELEFONE-3
+                 PERFORM SELECIONA-TIPO-TELEFONE
+                 MOVE WS-TIPO-SELECIONADO TO WS-TELEFONE-3-TIPO
+              END-IF
+           END-IF
+
+           IF WS-ETAPA-ATUAL < 5
+              MOVE 5 TO WS-ETAPA-ATUAL
+           END-IF
+           PERFORM GRAVA-CHECKPOINT
+       .
 
-           INSPECT WS-TL TALLYING CONT1 FOR CHARACTERS BEFORE SPACE 
-           DISPLAY CONT1
+       SELECIONA-TIPO-TELEFONE.
+           DISPLAY ' '
+           DISPLAY 'TIPO DO TELEFONE: '
+           DISPLAY '                 1 - CELULAR'
+           DISPLAY '                 2 - RESIDENCIAL'
+           DISPLAY '                 3 - COMERCIAL'
+           ACCEPT WS-OPCAO-TIPO-TEL
+
+           EVALUATE WS-OPCAO-TIPO-TEL
+              WHEN 1
+                 MOVE 'C' TO WS-TIPO-SELECIONADO
+              WHEN 2
+                 MOVE 'R' TO WS-TIPO-SELECIONADO
+              WHEN 3
+                 MOVE 'O' TO WS-TIPO-SELECIONADO
+              WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA - ASSUMINDO CELULAR'
+                 MOVE 'C' TO WS-TIPO-SELECIONADO
+           END-EVALUATE
+       .
 
-           IF CONT1 >= 11 AND <= 13
-               DISPLAY 'TELEFONE VALIDO'
-               MOVE WS-TL TO WS-TELEFONE
-           ELSE
-              DISPLAY 'TELEFONE INVALIDO'
-              PERFORM VALIDA-TELEFONE
+       VALIDA-CPF.
+           MOVE 'C' TO LK-VALI-TIPO
+           CALL CFG-PATH-PROGVALI
+           USING LK-VALI-AREA
+           MOVE LK-VALI-CPF TO WS-CPF
+           IF WS-ETAPA-ATUAL < 6
+              MOVE 6 TO WS-ETAPA-ATUAL
            END-IF
-            
-                     
+           PERFORM GRAVA-CHECKPOINT
        .
-           
+
        REGISTRA-CADASTRO.
-    
-           CALL '/home/recic/Dev/PROG01/Modulos/PROGCADS'
+
+           CALL CFG-PATH-PROGCADS
            USING WS-COM-AREA
 
        .
-
-       
-           GOBACK.
        END PROGRAM PROGCOLE.
