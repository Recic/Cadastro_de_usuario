@@ -0,0 +1,107 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 10/03/2023
+      * PURPOSE: Modulo de exclusao de cadastro
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 14/03/2023 RC  File/module paths now come from CFG-PATHS.cpy
+      *                instead of hardcoded literals.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGDEL.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIOS ASSIGN TO
+           CFG-PATH-USUARIOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ID-USUARIO
+           ALTERNATE RECORD KEY IS EMAIL
+           FILE STATUS IS WS-FS.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  USUARIOS.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-USUARIOS.cpy'.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77  WS-FS                       PIC 99.
+           88 FS-OK                    VALUE 0.
+
+       77  WS-ID-PROCURA               PIC 9(05).
+
+       77  WS-CONFIRMA                 PIC X.
+           88 CONFIRMA-EXCLUSAO        VALUE 'S' 's'.
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/LK-LOG.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN I-O USUARIOS
+
+           IF NOT FS-OK
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE USUARIOS'
+              DISPLAY 'FILE STATUS: ' WS-FS
+              GOBACK
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'INFORME O ID DO USUARIO A SER EXCLUIDO: '
+           ACCEPT WS-ID-PROCURA
+           MOVE WS-ID-PROCURA TO ID-USUARIO
+
+           READ USUARIOS
+              INVALID KEY
+                 DISPLAY 'USUARIO NAO ENCONTRADO'
+                 CLOSE USUARIOS
+                 GOBACK
+           END-READ
+
+           DISPLAY ' '
+           DISPLAY '*-------------------------------------------------*'
+           DISPLAY 'CADASTRO A SER EXCLUIDO: '
+           DISPLAY 'ID.......: ' ID-USUARIO
+           DISPLAY 'EMAIL....: ' EMAIL
+           DISPLAY 'NOME.....: ' NOME
+           DISPLAY '*-------------------------------------------------*'
+           DISPLAY ' '
+           DISPLAY 'CONFIRMA A EXCLUSAO DESTE CADASTRO ? (S/N)'
+           ACCEPT WS-CONFIRMA
+
+           IF CONFIRMA-EXCLUSAO
+              DELETE USUARIOS
+                 INVALID KEY
+                    DISPLAY 'FALHA AO EXCLUIR O CADASTRO'
+                 NOT INVALID KEY
+                    DISPLAY 'CADASTRO EXCLUIDO COM SUCESSO'
+                    MOVE 'E'           TO LK-LOG-TIPO
+                    MOVE WS-ID-PROCURA TO LK-LOG-ID-USUARIO
+                    CALL CFG-PATH-PROGLOG
+                    USING LK-LOG-AREA
+              END-DELETE
+           ELSE
+              DISPLAY 'EXCLUSAO CANCELADA'
+           END-IF
+
+           CLOSE USUARIOS
+
+           GOBACK.
+       END PROGRAM PROGDEL.
