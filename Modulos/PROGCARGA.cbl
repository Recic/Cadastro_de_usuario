@@ -0,0 +1,263 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 13/03/2023
+      * PURPOSE: Modulo de carga em lote de usuarios (onboarding em
+      *          massa), le um arquivo de entrada com linhas
+      *          EMAIL;NOME;SENHA;TELEFONE;CPF, valida cada linha com
+      *          as mesmas regras do PROGCOLE (via PROGVALI em modo
+      *          batch) e grava as aceitas em USUARIOS.dat atraves do
+      *          PROGCADS, registrando o resultado de cada linha no
+      *          arquivo de resultado.
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 14/03/2023 RC  Input rows now also carry a CPF field, validated
+      *                the same way as the other cadastro fields.
+      * 14/03/2023 RC  File/module paths now come from CFG-PATHS.cpy
+      *                instead of hardcoded literals.
+      * 15/03/2023 RC  LK-COM-AREA now matches PROGCADS's expanded
+      *                comm area (tipo de telefone e ate dois telefones
+      *                adicionais) - carga em lote continua so
+      *                aceitando um telefone por linha, sempre marcado
+      *                como CELULAR, deixando o segundo/terceiro em
+      *                branco.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCARGA.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARGA-ENTRADA ASSIGN TO
+           CFG-PATH-CARGA-ENTRADA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-ENT.
+
+           SELECT CARGA-RESULTADO ASSIGN TO
+           CFG-PATH-CARGA-RESULT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-RES.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CARGA-ENTRADA.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-CARGA-ENTRADA.cpy'.
+
+       FD  CARGA-RESULTADO.
+       01  REG-CARGA-RESULTADO         PIC X(150).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77  WS-FS-ENT                   PIC 99.
+           88 FS-ENT-OK                VALUE 0.
+
+       77  WS-FS-RES                   PIC 99.
+           88 FS-RES-OK                VALUE 0.
+
+       77  WS-EOF-ENT                  PIC X.
+           88 EOF-ENT-OK               VALUE 'F' FALSE 'N'.
+
+       77  WS-LINHA                    PIC 9(05) VALUE 0.
+       77  WS-TOTAL-ACEITOS            PIC 9(05) VALUE 0.
+       77  WS-TOTAL-REJEITADOS         PIC 9(05) VALUE 0.
+
+       01  WS-CAMPOS-LINHA.
+           03 WS-CAMPO-EMAIL           PIC X(30).
+           03 WS-CAMPO-NOME            PIC X(30).
+           03 WS-CAMPO-SENHA           PIC X(08).
+           03 WS-CAMPO-TELEFONE        PIC X(13).
+           03 WS-CAMPO-CPF             PIC X(11).
+
+       77  WS-MOTIVO                   PIC X(30).
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/LK-VALIDA.cpy'.
+
+       01  LK-COM-AREA.
+           03 LK-EMAIL                 PIC X(30).
+           03 LK-NOME                  PIC X(30).
+           03 LK-SENHA                 PIC X(8).
+           03 LK-TELEFONE              PIC 9(13).
+           03 LK-TELEFONE-TIPO         PIC X(01).
+           03 LK-TELEFONE-2            PIC 9(13).
+           03 LK-TELEFONE-2-TIPO       PIC X(01).
+           03 LK-TELEFONE-3            PIC 9(13).
+           03 LK-TELEFONE-3-TIPO       PIC X(01).
+           03 LK-CPF                   PIC 9(11).
+           03 LK-RESULTADO             PIC X(01).
+              88 LK-CADASTRO-OK        VALUE 'S'.
+              88 LK-CADASTRO-FALHOU    VALUE 'N'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           SET EOF-ENT-OK TO FALSE
+
+           OPEN INPUT  CARGA-ENTRADA
+           OPEN OUTPUT CARGA-RESULTADO
+
+           IF NOT FS-ENT-OK OR NOT FS-RES-OK
+              DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DA CARGA EM LOTE'
+              DISPLAY 'FILE STATUS ENTRADA  : ' WS-FS-ENT
+              DISPLAY 'FILE STATUS RESULTADO: ' WS-FS-RES
+              GOBACK
+           END-IF
+
+           PERFORM UNTIL EOF-ENT-OK
+              READ CARGA-ENTRADA
+                 AT END
+                    SET EOF-ENT-OK TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-LINHA
+                    PERFORM PROCESSA-LINHA
+              END-READ
+           END-PERFORM
+
+           MOVE SPACES TO REG-CARGA-RESULTADO
+           WRITE REG-CARGA-RESULTADO
+
+           MOVE SPACES TO REG-CARGA-RESULTADO
+           STRING 'TOTAL DE LINHAS LIDAS......: ' DELIMITED SIZE
+                  WS-LINHA                        DELIMITED SIZE
+             INTO REG-CARGA-RESULTADO
+           WRITE REG-CARGA-RESULTADO
+
+           MOVE SPACES TO REG-CARGA-RESULTADO
+           STRING 'TOTAL DE CADASTROS ACEITOS.: ' DELIMITED SIZE
+                  WS-TOTAL-ACEITOS                DELIMITED SIZE
+             INTO REG-CARGA-RESULTADO
+           WRITE REG-CARGA-RESULTADO
+
+           MOVE SPACES TO REG-CARGA-RESULTADO
+           STRING 'TOTAL DE CADASTROS REJEITADOS: ' DELIMITED SIZE
+                  WS-TOTAL-REJEITADOS               DELIMITED SIZE
+             INTO REG-CARGA-RESULTADO
+           WRITE REG-CARGA-RESULTADO
+
+           CLOSE CARGA-ENTRADA
+           CLOSE CARGA-RESULTADO
+
+           DISPLAY 'CARGA EM LOTE CONCLUIDA - ACEITOS: '
+                   WS-TOTAL-ACEITOS
+                   ' REJEITADOS: '
+                   WS-TOTAL-REJEITADOS
+
+           GOBACK.
+
+       PROCESSA-LINHA.
+           MOVE SPACES TO WS-CAMPOS-LINHA
+           UNSTRING REG-CARGA-ENTRADA DELIMITED BY ';'
+              INTO WS-CAMPO-EMAIL WS-CAMPO-NOME
+                   WS-CAMPO-SENHA WS-CAMPO-TELEFONE
+                   WS-CAMPO-CPF
+           END-UNSTRING
+
+           SET LK-VALI-MODO-BATCH TO TRUE
+
+           MOVE WS-CAMPO-EMAIL TO LK-VALI-EMAIL
+           SET LK-VALI-EH-EMAIL TO TRUE
+           CALL CFG-PATH-PROGVALI
+           USING LK-VALI-AREA
+
+           IF LK-VALI-INVALIDO
+              MOVE 'EMAIL INVALIDO' TO WS-MOTIVO
+              PERFORM REJEITA-LINHA
+           ELSE
+              MOVE WS-CAMPO-NOME TO LK-VALI-NOME
+              SET LK-VALI-EH-NOME TO TRUE
+              CALL CFG-PATH-PROGVALI
+              USING LK-VALI-AREA
+
+              IF LK-VALI-INVALIDO
+                 MOVE 'NOME INVALIDO' TO WS-MOTIVO
+                 PERFORM REJEITA-LINHA
+              ELSE
+                 MOVE WS-CAMPO-SENHA TO LK-VALI-SENHA
+                 SET LK-VALI-EH-SENHA TO TRUE
+                 CALL CFG-PATH-PROGVALI
+                 USING LK-VALI-AREA
+
+                 IF LK-VALI-INVALIDO
+                    MOVE 'SENHA INVALIDA' TO WS-MOTIVO
+                    PERFORM REJEITA-LINHA
+                 ELSE
+                    MOVE WS-CAMPO-TELEFONE TO LK-VALI-TELEFONE-ALFA
+                    SET LK-VALI-EH-TELEFONE TO TRUE
+                    CALL CFG-PATH-PROGVALI
+                    USING LK-VALI-AREA
+
+                    IF LK-VALI-INVALIDO
+                       MOVE 'TELEFONE INVALIDO' TO WS-MOTIVO
+                       PERFORM REJEITA-LINHA
+                    ELSE
+                       MOVE WS-CAMPO-CPF TO LK-VALI-CPF-ALFA
+                       SET LK-VALI-EH-CPF TO TRUE
+                       CALL CFG-PATH-PROGVALI
+                       USING LK-VALI-AREA
+
+                       IF LK-VALI-INVALIDO
+                          MOVE 'CPF INVALIDO' TO WS-MOTIVO
+                          PERFORM REJEITA-LINHA
+                       ELSE
+                          PERFORM GRAVA-CADASTRO
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+       .
+
+       GRAVA-CADASTRO.
+           MOVE LK-VALI-EMAIL     TO LK-EMAIL
+           MOVE WS-CAMPO-NOME     TO LK-NOME
+           MOVE WS-CAMPO-SENHA    TO LK-SENHA
+           MOVE LK-VALI-TELEFONE  TO LK-TELEFONE
+           MOVE 'C'               TO LK-TELEFONE-TIPO
+           MOVE 0                 TO LK-TELEFONE-2
+           MOVE SPACE             TO LK-TELEFONE-2-TIPO
+           MOVE 0                 TO LK-TELEFONE-3
+           MOVE SPACE             TO LK-TELEFONE-3-TIPO
+           MOVE LK-VALI-CPF       TO LK-CPF
+
+           CALL CFG-PATH-PROGCADS
+           USING LK-COM-AREA
+
+           IF LK-CADASTRO-OK
+              ADD 1 TO WS-TOTAL-ACEITOS
+              MOVE SPACES TO REG-CARGA-RESULTADO
+              STRING 'LINHA ' DELIMITED SIZE
+                     WS-LINHA DELIMITED SIZE
+                     ' - ACEITA - ' DELIMITED SIZE
+                     WS-CAMPO-EMAIL DELIMITED SIZE
+                INTO REG-CARGA-RESULTADO
+              WRITE REG-CARGA-RESULTADO
+           ELSE
+              MOVE 'EMAIL OU ID JA CADASTRADO' TO WS-MOTIVO
+              PERFORM REJEITA-LINHA
+           END-IF
+       .
+
+       REJEITA-LINHA.
+           ADD 1 TO WS-TOTAL-REJEITADOS
+           MOVE SPACES TO REG-CARGA-RESULTADO
+           STRING 'LINHA ' DELIMITED SIZE
+                  WS-LINHA DELIMITED SIZE
+                  ' - REJEITADA - ' DELIMITED SIZE
+                  WS-MOTIVO DELIMITED SIZE
+             INTO REG-CARGA-RESULTADO
+           WRITE REG-CARGA-RESULTADO
+       .
+
+       END PROGRAM PROGCARGA.
