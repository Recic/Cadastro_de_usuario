@@ -0,0 +1,171 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 10/03/2023
+      * PURPOSE: Modulo de consulta individual de usuario
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 14/03/2023 RC  EXIBE-CADASTRO now also shows the CPF.
+      * 14/03/2023 RC  File paths now come from CFG-PATHS.cpy instead
+      *                of a hardcoded literal on the SELECT clause.
+      * 15/03/2023 RC  Added a busca por trecho do nome (varredura
+      *                sequencial, ja que NOME nao e chave do arquivo);
+      *                ACCESS MODE mudou de RANDOM para DYNAMIC para
+      *                permitir tanto o READ direto do ID/EMAIL quanto
+      *                o START/READ NEXT dessa nova busca.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCONS.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIOS ASSIGN TO
+           CFG-PATH-USUARIOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-USUARIO
+           ALTERNATE RECORD KEY IS EMAIL
+           FILE STATUS IS WS-FS.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  USUARIOS.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-USUARIOS.cpy'.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77  WS-FS                       PIC 99.
+           88 FS-OK                    VALUE 0.
+
+       77  WS-OPCAO-BUSCA              PIC X.
+
+       77  WS-ID-PROCURA               PIC 9(05).
+
+       77  WS-EMAIL-PROCURA            PIC X(30).
+
+       77  WS-NOME-PROCURA             PIC X(30).
+       77  WS-NOME-PROCURA-LEN         PIC 99.
+       77  WS-QTD-OCORRE                PIC 99.
+       77  WS-QTD-ENCONTRADOS           PIC 9(05).
+
+       77  WS-EOF                      PIC X.
+           88 EOF-OK                   VALUE 'F' FALSE 'N'.
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT USUARIOS
+
+           IF NOT FS-OK
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE USUARIOS'
+              DISPLAY 'FILE STATUS: ' WS-FS
+              GOBACK
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY '*-------------------------------------------------*'
+           DISPLAY '            CONSULTAR USUARIO CADASTRADO           '
+           DISPLAY '*-------------------------------------------------*'
+           DISPLAY '     1 - BUSCAR PELO ID                            '
+           DISPLAY '     2 - BUSCAR PELO EMAIL                         '
+           DISPLAY '     3 - BUSCAR POR TRECHO DO NOME                 '
+           ACCEPT WS-OPCAO-BUSCA
+
+           EVALUATE WS-OPCAO-BUSCA
+              WHEN '1'
+                 DISPLAY 'INFORME O ID DO USUARIO: '
+                 ACCEPT WS-ID-PROCURA
+                 MOVE WS-ID-PROCURA TO ID-USUARIO
+                 READ USUARIOS
+                    INVALID KEY
+                       DISPLAY 'USUARIO NAO ENCONTRADO'
+                    NOT INVALID KEY
+                       PERFORM EXIBE-CADASTRO
+                 END-READ
+              WHEN '2'
+                 DISPLAY 'INFORME O EMAIL DO USUARIO: '
+                 ACCEPT WS-EMAIL-PROCURA
+                 MOVE WS-EMAIL-PROCURA TO EMAIL
+                 READ USUARIOS KEY IS EMAIL
+                    INVALID KEY
+                       DISPLAY 'USUARIO NAO ENCONTRADO'
+                    NOT INVALID KEY
+                       PERFORM EXIBE-CADASTRO
+                 END-READ
+              WHEN '3'
+                 DISPLAY 'INFORME O TRECHO DO NOME A PROCURAR: '
+                 ACCEPT WS-NOME-PROCURA
+                 MOVE 0 TO WS-NOME-PROCURA-LEN
+                 INSPECT WS-NOME-PROCURA TALLYING WS-NOME-PROCURA-LEN
+                 FOR CHARACTERS BEFORE SPACE
+                 IF WS-NOME-PROCURA-LEN > 0
+                    PERFORM BUSCA-POR-NOME
+                 ELSE
+                    DISPLAY 'INFORME AO MENOS UM CARACTERE PARA A '
+                            'BUSCA'
+                 END-IF
+              WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE
+
+           CLOSE USUARIOS
+
+           GOBACK.
+
+       BUSCA-POR-NOME.
+           MOVE 0 TO WS-QTD-ENCONTRADOS
+           SET EOF-OK TO FALSE
+
+           MOVE LOW-VALUES TO ID-USUARIO
+           START USUARIOS KEY IS >= ID-USUARIO
+              INVALID KEY
+                 SET EOF-OK TO TRUE
+                 DISPLAY 'NENHUM CADASTRO NO ARQUIVO'
+           END-START
+
+           PERFORM UNTIL EOF-OK
+              READ USUARIOS NEXT RECORD
+                 AT END
+                    SET EOF-OK TO TRUE
+                 NOT AT END
+                    MOVE 0 TO WS-QTD-OCORRE
+                    INSPECT NOME TALLYING WS-QTD-OCORRE
+                    FOR ALL WS-NOME-PROCURA (1: WS-NOME-PROCURA-LEN)
+                    IF WS-QTD-OCORRE > 0
+                       ADD 1 TO WS-QTD-ENCONTRADOS
+                       PERFORM EXIBE-CADASTRO
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           IF WS-QTD-ENCONTRADOS = 0
+              DISPLAY 'NENHUM CADASTRO ENCONTRADO COM ESSE NOME'
+           END-IF
+       .
+
+       EXIBE-CADASTRO.
+           DISPLAY ' '
+           DISPLAY '*-------------------------------------------------*'
+           DISPLAY 'ID.......: ' ID-USUARIO
+           DISPLAY 'EMAIL....: ' EMAIL
+           DISPLAY 'NOME.....: ' NOME
+           DISPLAY 'SENHA....: ' SENHA
+           DISPLAY 'TELEFONE.: ' TELEFONE
+           DISPLAY 'CPF......: ' CPF
+           DISPLAY '*-------------------------------------------------*'
+       .
+
+       END PROGRAM PROGCONS.
