@@ -0,0 +1,538 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 10/03/2023
+      * PURPOSE: Modulo unico de validacao de campos de cadastro,
+      *          usado pelo PROGCOLE (novo cadastro) e pelo PROGALT
+      *          (alteracao de cadastro) para nao duplicar as regras.
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 10/03/2023 RC  VALIDA-EMAIL now reads the accepted domain list
+      *                from DOMINIOS.dat instead of a hardcoded pair
+      *                of domains, so onboarding a new domain no
+      *                longer needs a recompile.
+      * 13/03/2023 RC  Split each VALIDA- paragraph's rule checking
+      *                into a CHECA- paragraph that only sets
+      *                LK-VALI-RESULTADO, with no ACCEPT and no retry
+      *                loop, so PROGCARGA can run the same rules in
+      *                batch mode (LK-VALI-MODO-BATCH) against a value
+      *                already supplied by the caller.
+      * 13/03/2023 RC  VALIDA-TELEFONE now also checks the embedded
+      *                DDD against the real area-code table in
+      *                DDD.dat instead of only the overall digit
+      *                count.
+      * 14/03/2023 RC  VALIDA-SENHA no longer echoes the password on
+      *                the screen and now asks for it a second time,
+      *                rejecting the entry when the two do not match.
+      * 14/03/2023 RC  Added VALIDA-CPF/CHECA-CPF, checking the CPF
+      *                check digits per the official algorithm.
+      * 14/03/2023 RC  File paths now come from CFG-PATHS.cpy instead
+      *                of hardcoded literals on the SELECT clauses.
+      * 09/08/2026 RC  CARREGA-DOMINIOS/CARREGA-DDDS now stop loading
+      *                and warn once TAB-DOMINIO-ITEM/TAB-DDD-ITEM are
+      *                full instead of writing past the table end.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGVALI.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOMINIOS ASSIGN TO
+           CFG-PATH-DOMINIOS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-DOM.
+
+           SELECT DDDS ASSIGN TO
+           CFG-PATH-DDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-DDD.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DOMINIOS.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-DOMINIOS.cpy'.
+
+       FD  DDDS.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-DDD.cpy'.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  CONT.
+           03  CONT1                   PIC 99.
+           03  CONT2                   PIC 99.
+           03  CONT3                   PIC 99.
+           03  CONT4                   PIC 99.
+           03  CONT5                   PIC 99.
+
+       77  WS-PRIMEIRO-NOME            PIC X(50).
+
+       77  WS-SEGUNDO-NOME             PIC X(50).
+
+       77  WS-TL                       PIC X(13).
+
+       77  WS-FS-DOM                   PIC 99.
+           88 FS-DOM-OK                VALUE 0.
+
+       77  WS-EOF-DOM                  PIC X.
+           88 EOF-DOM-OK               VALUE 'F' FALSE 'N'.
+
+       77  WS-IDX                      PIC 99.
+
+       77  WS-QTD-DOMINIOS             PIC 99 VALUE 0.
+
+       01  TAB-DOMINIOS.
+           03  TAB-DOMINIO-ITEM        OCCURS 20 TIMES.
+               05 TAB-DOMINIO          PIC X(30).
+               05 TAB-DOMINIO-LEN      PIC 99.
+
+       77  WS-FS-DDD                   PIC 99.
+           88 FS-DDD-OK                VALUE 0.
+
+       77  WS-EOF-DDD                  PIC X.
+           88 EOF-DDD-OK               VALUE 'F' FALSE 'N'.
+
+       77  WS-QTD-DDDS                 PIC 99 VALUE 0.
+       77  WS-DDD-DIGITADO             PIC 99.
+       77  WS-DDD-VALIDO               PIC X.
+           88 DDD-EH-VALIDO            VALUE 'S'.
+
+       01  TAB-DDDS.
+           03  TAB-DDD-ITEM            PIC 99 OCCURS 70 TIMES.
+
+       77  WS-SENHA-CONFIRMA           PIC X(08).
+
+       77  WS-CPF-ALFA                 PIC X(11).
+       01  WS-CPF-NUM                  PIC 9(11).
+       01  WS-CPF-TAB REDEFINES WS-CPF-NUM.
+           03  WS-CPF-DIG              PIC 9 OCCURS 11 TIMES.
+       77  WS-CPF-CONT-IGUAIS          PIC 99.
+       77  WS-CPF-SOMA                 PIC 9(04).
+       77  WS-CPF-RESTO                PIC 99.
+       77  WS-CPF-PESO                 PIC 99.
+       77  WS-CPF-DV1                  PIC 9.
+       77  WS-CPF-DV2                  PIC 9.
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
+
+      ******************************************************************
+       LINKAGE SECTION.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/LK-VALIDA.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-VALI-AREA.
+       MAIN-PROCEDURE.
+
+           EVALUATE TRUE
+              WHEN LK-VALI-EH-EMAIL
+                 PERFORM CARREGA-DOMINIOS
+                 IF LK-VALI-MODO-BATCH
+                    PERFORM CHECA-EMAIL
+                 ELSE
+                    PERFORM VALIDA-EMAIL
+                 END-IF
+              WHEN LK-VALI-EH-NOME
+                 IF LK-VALI-MODO-BATCH
+                    PERFORM CHECA-NOME
+                 ELSE
+                    PERFORM VALIDA-NOME
+                 END-IF
+              WHEN LK-VALI-EH-SENHA
+                 IF LK-VALI-MODO-BATCH
+                    PERFORM CHECA-SENHA
+                 ELSE
+                    PERFORM VALIDA-SENHA
+                 END-IF
+              WHEN LK-VALI-EH-TELEFONE
+                 PERFORM CARREGA-DDDS
+                 IF LK-VALI-MODO-BATCH
+                    MOVE LK-VALI-TELEFONE-ALFA TO WS-TL
+                    PERFORM CHECA-TELEFONE
+                 ELSE
+                    PERFORM VALIDA-TELEFONE
+                 END-IF
+              WHEN LK-VALI-EH-CPF
+                 IF LK-VALI-MODO-BATCH
+                    MOVE LK-VALI-CPF-ALFA TO WS-CPF-ALFA
+                    PERFORM CHECA-CPF
+                 ELSE
+                    PERFORM VALIDA-CPF
+                 END-IF
+              WHEN OTHER
+                 DISPLAY 'TIPO DE VALIDACAO INVALIDO'
+           END-EVALUATE
+
+           GOBACK.
+
+       CARREGA-DOMINIOS.
+           MOVE 0 TO WS-QTD-DOMINIOS
+           SET EOF-DOM-OK TO FALSE
+
+           OPEN INPUT DOMINIOS
+
+           IF FS-DOM-OK
+              PERFORM UNTIL EOF-DOM-OK
+                 READ DOMINIOS
+                    AT END
+                       SET EOF-DOM-OK TO TRUE
+                    NOT AT END
+                       IF WS-QTD-DOMINIOS < 20
+                          ADD 1 TO WS-QTD-DOMINIOS
+                          MOVE REG-DOMINIO
+                            TO TAB-DOMINIO (WS-QTD-DOMINIOS)
+                          INSPECT REG-DOMINIO TALLYING CONT1
+                          FOR CHARACTERS BEFORE SPACE
+                          MOVE CONT1
+                            TO TAB-DOMINIO-LEN (WS-QTD-DOMINIOS)
+                       ELSE
+                          DISPLAY 'LIMITE DE 20 DOMINIOS PERMITIDOS '
+                                  'ATINGIDO'
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE DOMINIOS
+           ELSE
+              DISPLAY 'AVISO: NAO FOI POSSIVEL LER A LISTA DE '
+                      'DOMINIOS PERMITIDOS'
+              DISPLAY 'FILE STATUS: ' WS-FS-DOM
+           END-IF
+       .
+
+       CARREGA-DDDS.
+           MOVE 0 TO WS-QTD-DDDS
+           SET EOF-DDD-OK TO FALSE
+
+           OPEN INPUT DDDS
+
+           IF FS-DDD-OK
+              PERFORM UNTIL EOF-DDD-OK
+                 READ DDDS
+                    AT END
+                       SET EOF-DDD-OK TO TRUE
+                    NOT AT END
+                       IF WS-QTD-DDDS < 70
+                          ADD 1 TO WS-QTD-DDDS
+                          MOVE REG-DDD TO TAB-DDD-ITEM (WS-QTD-DDDS)
+                       ELSE
+                          DISPLAY 'LIMITE DE 70 DDDS PERMITIDOS '
+                                  'ATINGIDO'
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE DDDS
+           ELSE
+              DISPLAY 'AVISO: NAO FOI POSSIVEL LER A TABELA DE DDDS'
+              DISPLAY 'FILE STATUS: ' WS-FS-DDD
+           END-IF
+       .
+
+       VALIDA-EMAIL.
+           INITIALIZE CONT
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY '|O EMAIL DEVE CONTER:                             |'
+           DISPLAY '|                                                 |'
+           DISPLAY '| - NO MINIMO, OITO CARACTERES                    |'
+           DISPLAY '| - NO MINIMO, UM @;                              |'
+           DISPLAY '| - NO MINIMO, UM CARACTER ANTES DO @             |'
+           DISPLAY '| - TER UM DOS DOMINIOS CADASTRADOS EM DOMINIOS.  |'
+           DISPLAY '***************************************************'
+           DISPLAY 'INSIRA UM EMAIL: 'ACCEPT LK-VALI-EMAIL
+           DISPLAY ' '
+
+           PERFORM CHECA-EMAIL
+
+           IF LK-VALI-VALIDO
+              DISPLAY 'EMAIL VALIDO'
+           ELSE
+              DISPLAY 'EMAIL INVALIDO'
+              PERFORM VALIDA-EMAIL
+           END-IF
+
+       .
+
+       CHECA-EMAIL.
+           SET LK-VALI-INVALIDO TO TRUE
+
+           INSPECT LK-VALI-EMAIL TALLYING CONT1 FOR CHARACTERS
+           BEFORE ' '
+           IF CONT1 > 10
+
+              INSPECT LK-VALI-EMAIL TALLYING CONT2 FOR ALL '@'
+              IF CONT2 = 1
+
+                 INSPECT LK-VALI-EMAIL TALLYING CONT3 FOR CHARACTERS
+                 BEFORE '@'
+                 IF CONT3 NOT= 0
+
+                    MOVE 0 TO CONT4
+                    PERFORM VERIFICA-DOMINIO
+                    VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-DOMINIOS
+
+                    IF CONT4 >= 1
+                       SET LK-VALI-VALIDO TO TRUE
+                    END-IF
+
+                 END-IF
+
+              END-IF
+
+           END-IF
+       .
+
+       VERIFICA-DOMINIO.
+           INSPECT LK-VALI-EMAIL TALLYING CONT4 FOR ALL
+           TAB-DOMINIO (WS-IDX) (1:TAB-DOMINIO-LEN (WS-IDX))
+       .
+
+       VALIDA-NOME.
+           INITIALIZE CONT
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY '|O NOME DEVE CONTER:                              |'
+           DISPLAY '|                                                 |'
+           DISPLAY '| - NO MINIMO, 2 PALAVRAS                         |'
+           DISPLAY '***************************************************'
+           DISPLAY 'INSIRA UM NOME: ' ACCEPT LK-VALI-NOME
+           DISPLAY ' '
+
+           PERFORM CHECA-NOME
+
+           IF LK-VALI-VALIDO
+               DISPLAY 'NOME VALIDO'
+           ELSE
+              DISPLAY 'NOME INVALIDO'
+              PERFORM VALIDA-NOME
+           END-IF
+
+       .
+
+       CHECA-NOME.
+           SET LK-VALI-INVALIDO TO TRUE
+
+           UNSTRING LK-VALI-NOME DELIMITED BY SPACE
+           INTO WS-PRIMEIRO-NOME WS-SEGUNDO-NOME
+
+           INSPECT WS-SEGUNDO-NOME TALLYING CONT1 FOR CHARACTERS
+           BEFORE SPACE
+           IF CONT1 > 0
+               SET LK-VALI-VALIDO TO TRUE
+           END-IF
+       .
+
+       VALIDA-SENHA.
+           INITIALIZE CONT
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY '|A SENHA DEVE CONTER:                             |'
+           DISPLAY '|                                                 |'
+           DISPLAY '| - 8 CARACTERES;                                 |'
+           DISPLAY '| - NO MINIMO, UMA LETRA MAIUSCULA;               |'
+           DISPLAY '| - NO MINIMO, UMA LETRA MINUSCULA; E             |'
+           DISPLAY '| - NO MINIMO, UM NUMERO                          |'
+           DISPLAY '************************ **************************'
+           DISPLAY 'INSIRA UMA SENHA: ' WITH NO ADVANCING
+           ACCEPT LK-VALI-SENHA WITH NO ECHO
+           DISPLAY ' '
+
+           PERFORM CHECA-SENHA
+
+           IF LK-VALI-VALIDO
+              DISPLAY 'CONFIRME A SENHA: ' WITH NO ADVANCING
+              ACCEPT WS-SENHA-CONFIRMA WITH NO ECHO
+              DISPLAY ' '
+              IF WS-SENHA-CONFIRMA = LK-VALI-SENHA
+                 DISPLAY 'SENHA VALIDA'
+              ELSE
+                 DISPLAY 'AS SENHAS DIGITADAS NAO CONFEREM'
+                 PERFORM VALIDA-SENHA
+              END-IF
+           ELSE
+              DISPLAY 'SENHA INVALIDA'
+              PERFORM VALIDA-SENHA
+           END-IF
+
+       .
+
+       CHECA-SENHA.
+           SET LK-VALI-INVALIDO TO TRUE
+
+           INSPECT LK-VALI-SENHA TALLYING CONT1 FOR CHARACTERS
+           BEFORE SPACE
+           IF CONT1 = 8
+
+              INSPECT LK-VALI-SENHA TALLYING CONT2 FOR ALL 'A',ALL 'B',
+              ALL 'C',ALL 'D',ALL 'E',ALL 'F',ALL 'G',ALL 'H',ALL 'I',
+              ALL 'J',ALL 'K',ALL 'L',ALL 'M',ALL 'N',ALL 'O',ALL 'P',
+              ALL 'Q',ALL 'R',ALL 'S',ALL 'T',ALL 'U',ALL 'V',ALL 'X',
+              ALL 'W',ALL 'Y',ALL 'Z'
+              BEFORE SPACE
+              IF CONT2 >= 1
+
+                 INSPECT LK-VALI-SENHA TALLYING CONT3 FOR ALL 'a',
+                 ALL 'b',ALL 'c',ALL 'd',ALL 'e',ALL 'f',ALL 'g',
+                 ALL 'h',ALL 'i',ALL 'j',ALL 'k',ALL 'l',ALL 'm',
+                 ALL 'n',ALL 'o',ALL 'p',ALL 'q',ALL 'r',ALL 's',
+                 ALL 't',ALL 'u',ALL 'v',ALL 'x',ALL 'w',ALL 'y',
+                 ALL 'z',
+                 BEFORE  SPACE
+                 IF CONT3 >= 1
+
+                    INSPECT LK-VALI-SENHA TALLYING CONT4 FOR ALL '0',
+                    ALL '1',ALL '2',ALL '3',ALL '4',ALL '5',ALL '6',
+                    ALL '7',ALL '8',ALL '9',
+                    BEFORE SPACE
+                    IF CONT4 >= 1
+
+                       INSPECT LK-VALI-SENHA TALLYING CONT5 FOR
+                       ALL '!',ALL '@',ALL '#',ALL '$',ALL '%',
+                       ALL '&',ALL '*',ALL '(',ALL ')',ALL '_',
+                       ALL '-',ALL '\',ALL '|',ALL '?',ALL '/',
+                       ALL '>',ALL '<',ALL '[',ALL ']',ALL '{',
+                       ALL '}',ALL ';',ALL ':',ALL '+',ALL '=',
+                       BEFORE SPACE
+                       IF CONT5 >= 1
+                           SET LK-VALI-VALIDO TO TRUE
+                       END-IF
+
+                    END-IF
+
+                 END-IF
+
+              END-IF
+
+           END-IF
+       .
+
+       VALIDA-TELEFONE.
+
+           INITIALIZE CONT
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY '|O TELEFONE DEVE CONTER:                          |'
+           DISPLAY '|                                                 |'
+           DISPLAY '| - NO MAXIMO, 13 DIGITOS                         |'
+           DISPLAY '| - NO MINIMO, 11 DIGITOS;                        |'
+           DISPLAY '| - CONTER UM DDD VALIDO NAS POSICOES 3 E 4       |'
+           DISPLAY '***************************************************'
+           DISPLAY 'INSIRA UM NUMERO DE TELEFONE' ACCEPT WS-TL
+           DISPLAY ' '
+
+           PERFORM CHECA-TELEFONE
+
+           IF LK-VALI-VALIDO
+               DISPLAY 'TELEFONE VALIDO'
+           ELSE
+              DISPLAY 'TELEFONE INVALIDO'
+              PERFORM VALIDA-TELEFONE
+           END-IF
+
+       .
+
+       CHECA-TELEFONE.
+           SET LK-VALI-INVALIDO TO TRUE
+
+           INSPECT WS-TL TALLYING CONT1 FOR CHARACTERS BEFORE SPACE
+
+           IF CONT1 >= 11 AND <= 13
+               MOVE WS-TL (3:2) TO WS-DDD-DIGITADO
+               SET WS-DDD-VALIDO TO SPACE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-DDDS
+                  IF TAB-DDD-ITEM (WS-IDX) = WS-DDD-DIGITADO
+                     SET DDD-EH-VALIDO TO TRUE
+                  END-IF
+               END-PERFORM
+
+               IF DDD-EH-VALIDO
+                  SET LK-VALI-VALIDO TO TRUE
+                  MOVE WS-TL TO LK-VALI-TELEFONE
+               END-IF
+           END-IF
+       .
+
+       VALIDA-CPF.
+
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY '|O CPF DEVE CONTER 11 DIGITOS E SER UM CPF VALIDO |'
+           DISPLAY '***************************************************'
+           DISPLAY 'INSIRA O CPF (SOMENTE NUMEROS): ' WITH NO ADVANCING
+           ACCEPT WS-CPF-ALFA
+           DISPLAY ' '
+
+           PERFORM CHECA-CPF
+
+           IF LK-VALI-VALIDO
+               DISPLAY 'CPF VALIDO'
+           ELSE
+              DISPLAY 'CPF INVALIDO'
+              PERFORM VALIDA-CPF
+           END-IF
+
+       .
+
+       CHECA-CPF.
+           SET LK-VALI-INVALIDO TO TRUE
+           MOVE WS-CPF-ALFA TO WS-CPF-NUM
+
+           MOVE 0 TO WS-CPF-CONT-IGUAIS
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 11
+              IF WS-CPF-DIG (WS-IDX) = WS-CPF-DIG (1)
+                 ADD 1 TO WS-CPF-CONT-IGUAIS
+              END-IF
+           END-PERFORM
+
+           IF WS-CPF-CONT-IGUAIS < 11
+              PERFORM CALCULA-DV-CPF
+              IF WS-CPF-DV1 = WS-CPF-DIG (10)
+              AND WS-CPF-DV2 = WS-CPF-DIG (11)
+                 SET LK-VALI-VALIDO TO TRUE
+                 MOVE WS-CPF-NUM TO LK-VALI-CPF
+              END-IF
+           END-IF
+       .
+
+       CALCULA-DV-CPF.
+           MOVE 0  TO WS-CPF-SOMA
+           MOVE 10 TO WS-CPF-PESO
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+              COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                 (WS-CPF-DIG (WS-IDX) * WS-CPF-PESO)
+              SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA * 10, 11)
+           IF WS-CPF-RESTO = 10
+              MOVE 0 TO WS-CPF-DV1
+           ELSE
+              MOVE WS-CPF-RESTO TO WS-CPF-DV1
+           END-IF
+
+           MOVE 0  TO WS-CPF-SOMA
+           MOVE 11 TO WS-CPF-PESO
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+              COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                 (WS-CPF-DIG (WS-IDX) * WS-CPF-PESO)
+              SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA + (WS-CPF-DV1 * 2)
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA * 10, 11)
+           IF WS-CPF-RESTO = 10
+              MOVE 0 TO WS-CPF-DV2
+           ELSE
+              MOVE WS-CPF-RESTO TO WS-CPF-DV2
+           END-IF
+       .
+       END PROGRAM PROGVALI.
