@@ -0,0 +1,119 @@
+      ******************************************************************
+      * AUTHOR: RENAN CICERO
+      * DATE: 13/03/2023
+      * PURPOSE: Modulo de restauracao de USUARIOS.dat a partir do
+      *          arquivo sequencial gerado pelo PROGBKP. Recria o
+      *          arquivo indexado do zero com o conteudo do backup.
+      ******************************************************************
+      * MODIFICATION HISTORY:
+      * 14/03/2023 RC  File paths now come from CFG-PATHS.cpy instead
+      *                of a hardcoded literal on the SELECT clause.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGREST.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BKP-USUARIOS ASSIGN TO
+           CFG-PATH-USUARIOS-BKP
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-BKP.
+
+           SELECT USUARIOS ASSIGN TO
+           CFG-PATH-USUARIOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-USUARIO OF REG-USUARIO
+           ALTERNATE RECORD KEY IS EMAIL OF REG-USUARIO
+           FILE STATUS IS WS-FS.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BKP-USUARIOS.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-USUARIOS.cpy'
+           REPLACING REG-USUARIO BY REG-BACKUP.
+
+       FD  USUARIOS.
+           COPY
+           '/home/recic/Dev/PROG01/Dados/FD-USUARIOS.cpy'.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77  WS-FS-BKP                   PIC 99.
+           88 FS-BKP-OK                VALUE 0.
+
+       77  WS-FS                      PIC 99.
+           88 FS-OK                    VALUE 0.
+
+       77  WS-EOF                      PIC X.
+           88 EOF-OK                   VALUE 'F' FALSE 'N'.
+
+       77  WS-CONT                     PIC 9(05) VALUE 0.
+
+       77  WS-CONFIRMA                 PIC X.
+           88 CONFIRMA-RESTAURACAO     VALUE 'S' 's'.
+
+           COPY
+           '/home/recic/Dev/PROG01/Dados/CFG-PATHS.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY ' '
+           DISPLAY 'A RESTAURACAO IRA SUBSTITUIR TODO O CONTEUDO ATUAL'
+           DISPLAY 'DE USUARIOS.dat PELO CONTEUDO DO ULTIMO BACKUP.'
+           DISPLAY 'CONFIRMA A RESTAURACAO ? (S/N)'
+           ACCEPT WS-CONFIRMA
+
+           IF NOT CONFIRMA-RESTAURACAO
+              DISPLAY 'RESTAURACAO CANCELADA'
+              GOBACK
+           END-IF
+
+           SET EOF-OK TO FALSE
+
+           OPEN INPUT  BKP-USUARIOS
+           OPEN OUTPUT USUARIOS
+
+           IF NOT FS-BKP-OK OR NOT FS-OK
+              DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DA RESTAURACAO'
+              DISPLAY 'FILE STATUS BACKUP  : ' WS-FS-BKP
+              DISPLAY 'FILE STATUS USUARIOS: ' WS-FS
+              GOBACK
+           END-IF
+
+           PERFORM UNTIL EOF-OK
+              READ BKP-USUARIOS
+                 AT END
+                    SET EOF-OK TO TRUE
+                 NOT AT END
+                    MOVE REG-BACKUP TO REG-USUARIO
+                    WRITE REG-USUARIO
+                       INVALID KEY
+                          DISPLAY 'FALHA AO RESTAURAR O CADASTRO ID '
+                                  ID-USUARIO OF REG-USUARIO
+                       NOT INVALID KEY
+                          ADD 1 TO WS-CONT
+                    END-WRITE
+              END-READ
+           END-PERFORM
+
+           CLOSE BKP-USUARIOS
+           CLOSE USUARIOS
+
+           DISPLAY 'RESTAURACAO CONCLUIDA - ' WS-CONT
+                   ' CADASTRO(S) RESTAURADO(S)'
+
+           GOBACK.
+       END PROGRAM PROGREST.
